@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: libreria de chequeos de validacion comunes (rango
+      *          numerico, campo alfa obligatorio, codigo valido contra
+      *          una tabla), para que tablas/ifElse/otros programas del
+      *          taller no repitan cada uno su propia logica de
+      *          validacion.
+      * Tectonics: subprograma, no se compila solo; se incluye en la
+      *            linea de compilacion del programa que lo llama
+      *            (tablas, ifElse, rutinas - ver el Tectonics de cada
+      *            uno)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. editlib.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IDX                  PIC 9(02).
+       LINKAGE SECTION.
+       01  LK-VALOR-NUM            PIC 9(09).
+       01  LK-MIN                  PIC 9(09).
+       01  LK-MAX                  PIC 9(09).
+       01  LK-VALOR-ALFA           PIC X(30).
+       01  LK-CODIGO               PIC X(10).
+       01  LK-CANT-CODIGOS         PIC 9(02).
+       01  LK-TABLA-CODIGOS.
+           05  LK-CODIGO-ITEM      OCCURS 20 TIMES PIC X(10).
+       01  LK-VALIDO               PIC X(01).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *    este programa solo se usa por sus entradas (rangoValido,
+      *    alfaValida, codigoValido); invocado sin CALL a una entrada
+      *    puntual no hace nada util.
+           GOBACK.
+      ******************************************************************
+      * rangoValido - verifica que LK-VALOR-NUM este entre LK-MIN y
+      *               LK-MAX (inclusive).
+      ******************************************************************
+       ENTRY "rangoValido" USING LK-VALOR-NUM LK-MIN LK-MAX LK-VALIDO.
+           MOVE "N" TO LK-VALIDO.
+           IF LK-VALOR-NUM >= LK-MIN AND LK-VALOR-NUM <= LK-MAX
+               MOVE "S" TO LK-VALIDO
+           END-IF.
+           GOBACK.
+      ******************************************************************
+      * alfaValida - verifica que LK-VALOR-ALFA no este en blanco y
+      *              contenga solo letras.
+      ******************************************************************
+       ENTRY "alfaValida" USING LK-VALOR-ALFA LK-VALIDO.
+           MOVE "N" TO LK-VALIDO.
+           IF LK-VALOR-ALFA NOT = SPACES
+               AND LK-VALOR-ALFA IS ALPHABETIC
+               MOVE "S" TO LK-VALIDO
+           END-IF.
+           GOBACK.
+      ******************************************************************
+      * codigoValido - verifica que LK-CODIGO exista entre las primeras
+      *                LK-CANT-CODIGOS posiciones de LK-TABLA-CODIGOS.
+      ******************************************************************
+       ENTRY "codigoValido" USING LK-CODIGO LK-TABLA-CODIGOS
+               LK-CANT-CODIGOS LK-VALIDO.
+           MOVE "N" TO LK-VALIDO.
+           PERFORM buscarCodigo THRU buscarCodigo-exit
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > LK-CANT-CODIGOS.
+           GOBACK.
+       buscarCodigo.
+           IF LK-CODIGO = LK-CODIGO-ITEM (WS-IDX)
+               MOVE "S" TO LK-VALIDO
+           END-IF.
+       buscarCodigo-exit.
+           EXIT.
+       END PROGRAM editlib.
