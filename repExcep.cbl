@@ -0,0 +1,184 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: reporte nocturno de excepciones - recorre la
+      *          auditoria comun del taller (AUDITORI.DAT) y el
+      *          registro de firma de preguntas (PREGLEDG.DAT /
+      *          PREGEXC.DAT) buscando patrones que le interesan al
+      *          supervisor (respuestas S/N invalidas repetidas,
+      *          escalaciones por limite de reintentos, rechazos de
+      *          maker-checker) y deja todo junto en EXCREP.DAT en vez
+      *          de que alguien tenga que leer los tres archivos a
+      *          mano cada manana.
+      * Tectonics: cobc -x -o repexcep repExcep.cbl
+      * Modification History:
+      *   09/08/2026 - AUDITORI.DAT y PREGLEDG.DAT son acumulativos
+      *                (OPEN EXTEND) desde hace rato, asi que este
+      *                reporte releia todo el historico en cada corrida
+      *                y el resumen quedaba en "atencion" para siempre
+      *                despues de la primera excepcion alguna vez
+      *                registrada; ahora cada lectura se filtra contra
+      *                la fecha de la corrida (WS-FECHA-HOY) antes de
+      *                sumar a los contadores, para que el resumen
+      *                refleje solo lo que paso esta noche. PREGEXC.DAT
+      *                pasa a llevar tambien la fecha de la escalacion
+      *                al principio del renglon para poder filtrarla
+      *                igual que los otros dos archivos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. repexcep.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "AUDITORI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-AUDITORIA.
+           SELECT OPTIONAL LEDGER ASSIGN TO "PREGLEDG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-LEDGER.
+           SELECT OPTIONAL EXCEP-PREG ASSIGN TO "PREGEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-EXCEP-PREG.
+           SELECT REPORTE-EXCEP ASSIGN TO "EXCREP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA.
+       01  AUDITORIA-REC           PIC X(120).
+       FD  LEDGER.
+       01  LEDGER-REC              PIC X(80).
+       FD  EXCEP-PREG.
+       01  EXCEP-PREG-REC          PIC X(60).
+       FD  REPORTE-EXCEP.
+       01  REPORTE-EXCEP-REC       PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-ESTADO-AUDITORIA      PIC X(02).
+       01  WS-ESTADO-LEDGER         PIC X(02).
+       01  WS-ESTADO-EXCEP-PREG     PIC X(02).
+       01  WS-FIN-AUDITORIA         PIC X(01) VALUE "N".
+           88  FIN-AUDITORIA        VALUE "S".
+       01  WS-FIN-LEDGER            PIC X(01) VALUE "N".
+           88  FIN-LEDGER           VALUE "S".
+       01  WS-FIN-EXCEP-PREG        PIC X(01) VALUE "N".
+           88  FIN-EXCEP-PREG       VALUE "S".
+       01  WS-AUDITORIA-LAYOUT.
+           05  AU-FECHA             PIC 9(06).
+           05  FILLER               PIC X(01).
+           05  AU-HORA               PIC 9(08).
+           05  FILLER               PIC X(06).
+           05  AU-PROGRAMA           PIC X(15).
+           05  FILLER               PIC X(07).
+           05  AU-CAMPO              PIC X(15).
+           05  FILLER               PIC X(07).
+           05  AU-VALOR              PIC X(20).
+           05  FILLER               PIC X(11).
+           05  AU-RESULTADO          PIC X(20).
+       01  WS-LEDGER-LAYOUT.
+           05  LE-FECHA              PIC 9(06).
+           05  FILLER                PIC X(07).
+           05  LE-SIONO              PIC X(01).
+           05  FILLER                PIC X(08).
+           05  LE-RUTA               PIC X(35).
+       01  WS-EXCEP-PREG-LAYOUT.
+           05  EP-FECHA              PIC 9(06).
+           05  FILLER                PIC X(01).
+           05  EP-TEXTO              PIC X(53).
+       01  WS-CANT-INVALIDOS        PIC 9(05) VALUE 0.
+       01  WS-CANT-REINTENTOS       PIC 9(05) VALUE 0.
+       01  WS-CANT-RECHAZOS         PIC 9(05) VALUE 0.
+       01  WS-CANT-ESCALACIONES     PIC 9(05) VALUE 0.
+       01  WS-LINEA-EXCEP           PIC X(80) VALUE SPACES.
+       01  WS-FECHA-HOY             PIC 9(06).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-HOY FROM DATE.
+           OPEN OUTPUT REPORTE-EXCEP.
+           move "reporte nocturno de excepciones" to WS-LINEA-EXCEP.
+           WRITE REPORTE-EXCEP-REC FROM WS-LINEA-EXCEP.
+           PERFORM procesarAuditoria.
+           PERFORM procesarLedger.
+           PERFORM procesarEscalaciones.
+           PERFORM imprimeResumen.
+           CLOSE REPORTE-EXCEP.
+           STOP RUN.
+       procesarAuditoria.
+           OPEN INPUT AUDITORIA.
+           if WS-ESTADO-AUDITORIA = "00"
+               PERFORM leerAuditoria UNTIL FIN-AUDITORIA
+               CLOSE AUDITORIA
+           end-if.
+       leerAuditoria.
+           READ AUDITORIA INTO WS-AUDITORIA-LAYOUT
+               AT END set FIN-AUDITORIA to true
+               NOT AT END
+                   if AU-FECHA = WS-FECHA-HOY
+                       and AU-RESULTADO = "invalido"
+                       add 1 to WS-CANT-INVALIDOS
+                       PERFORM marcaInvalido
+                   end-if
+           END-READ.
+       marcaInvalido.
+           move spaces to WS-LINEA-EXCEP.
+           STRING "  auditoria invalida: prog=" AU-PROGRAMA
+                  " campo=" AU-CAMPO " valor=" AU-VALOR
+                  DELIMITED BY SIZE INTO WS-LINEA-EXCEP.
+           WRITE REPORTE-EXCEP-REC FROM WS-LINEA-EXCEP.
+       procesarLedger.
+           OPEN INPUT LEDGER.
+           if WS-ESTADO-LEDGER = "00"
+               PERFORM leerLedger UNTIL FIN-LEDGER
+               CLOSE LEDGER
+           end-if.
+       leerLedger.
+           READ LEDGER INTO WS-LEDGER-LAYOUT
+               AT END set FIN-LEDGER to true
+               NOT AT END
+                   if LE-FECHA = WS-FECHA-HOY
+                       if LE-RUTA = "invalido - reintenta"
+                           add 1 to WS-CANT-REINTENTOS
+                       end-if
+                       if LE-RUTA(1:9) = "rechazado"
+                           add 1 to WS-CANT-RECHAZOS
+                           PERFORM marcaRechazo
+                       end-if
+                   end-if
+           END-READ.
+       marcaRechazo.
+           move spaces to WS-LINEA-EXCEP.
+           STRING "  preguntas rechazado: fecha=" LE-FECHA
+                  " camino=" LE-RUTA
+                  DELIMITED BY SIZE INTO WS-LINEA-EXCEP.
+           WRITE REPORTE-EXCEP-REC FROM WS-LINEA-EXCEP.
+       procesarEscalaciones.
+           OPEN INPUT EXCEP-PREG.
+           if WS-ESTADO-EXCEP-PREG = "00"
+               PERFORM leerEscalacion UNTIL FIN-EXCEP-PREG
+               CLOSE EXCEP-PREG
+           end-if.
+       leerEscalacion.
+           READ EXCEP-PREG INTO WS-EXCEP-PREG-LAYOUT
+               AT END set FIN-EXCEP-PREG to true
+               NOT AT END
+                   if EP-FECHA = WS-FECHA-HOY
+                       add 1 to WS-CANT-ESCALACIONES
+                       move spaces to WS-LINEA-EXCEP
+                       STRING "  escalacion preguntas: " EP-TEXTO
+                           DELIMITED BY SIZE INTO WS-LINEA-EXCEP
+                       WRITE REPORTE-EXCEP-REC FROM WS-LINEA-EXCEP
+                   end-if
+           END-READ.
+       imprimeResumen.
+           move spaces to WS-LINEA-EXCEP.
+           STRING "resumen: invalidos=" WS-CANT-INVALIDOS
+                  " reintentosSN=" WS-CANT-REINTENTOS
+                  " rechazosMC=" WS-CANT-RECHAZOS
+                  " escalaciones=" WS-CANT-ESCALACIONES
+                  DELIMITED BY SIZE INTO WS-LINEA-EXCEP.
+           WRITE REPORTE-EXCEP-REC FROM WS-LINEA-EXCEP.
+           if WS-CANT-REINTENTOS >= 3 or WS-CANT-RECHAZOS >= 1
+                   or WS-CANT-ESCALACIONES >= 1
+               move "atencion: hay excepciones para revisar"
+                   to WS-LINEA-EXCEP
+               WRITE REPORTE-EXCEP-REC FROM WS-LINEA-EXCEP
+           end-if.
+       END PROGRAM repexcep.
