@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: menu principal del taller - lista los seis programas
+      *          existentes (prueba1, variablesYconstantes, tablas,
+      *          preguntas, ifElse, rutinas) por numero y ejecuta el
+      *          elegido, para que un operador nuevo no tenga que
+      *          saber de memoria el nombre del ejecutable de cada uno.
+      * Tectonics: cobc -x -o menu menu.cbl
+      *            (los seis programas que este menu ejecuta con
+      *            CALL "SYSTEM" deben estar compilados de antemano
+      *            con esos mismos nombres de salida - ver el
+      *            Tectonics de cada uno: prueba1, variablesYconstantes,
+      *            tablas, preguntas, ifElse, rutinas)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCION               PIC 9(01) VALUE 0.
+       01  WS-SALIR                PIC X(01) VALUE "N".
+           88  SALIR-MENU          VALUE "S".
+       01  WS-COMANDO              PIC X(40) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM mostrarMenu UNTIL SALIR-MENU.
+           STOP RUN.
+       mostrarMenu.
+           display " ".
+           display "menu principal del taller".
+           display "  1 - prueba1 (recorrido basico de capacitacion)".
+           display "  2 - variablesYconstantes (demo de campos)".
+           display "  3 - tablas (tablas de multiplicar)".
+           display "  4 - preguntas (confirmacion s/n)".
+           display "  5 - ifElse (clasificacion de numeros)".
+           display "  6 - rutinas (cadena de rutinas de proceso)".
+           display "  0 - salir".
+           display "ingrese opcion (0-6)".
+           ACCEPT WS-OPCION.
+           evaluate WS-OPCION
+               when 0
+                   set SALIR-MENU to true
+               when 1
+                   move "./prueba1" to WS-COMANDO
+                   PERFORM ejecutarOpcion
+               when 2
+                   move "./variablesYconstantes" to WS-COMANDO
+                   PERFORM ejecutarOpcion
+               when 3
+                   move "./tablas" to WS-COMANDO
+                   PERFORM ejecutarOpcion
+               when 4
+                   move "./preguntas" to WS-COMANDO
+                   PERFORM ejecutarOpcion
+               when 5
+                   move "./ifElse" to WS-COMANDO
+                   PERFORM ejecutarOpcion
+               when 6
+                   move "./rutinas" to WS-COMANDO
+                   PERFORM ejecutarOpcion
+               when other
+                   display "opcion invalida"
+           end-evaluate.
+       ejecutarOpcion.
+           CALL "SYSTEM" USING WS-COMANDO.
+       END PROGRAM menu.
