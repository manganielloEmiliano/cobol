@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: rutina comun de validacion de entrada numerica -
+      *          muestra el mensaje indicado, hace el ACCEPT y
+      *          reintenta mientras el valor ingresado no sea
+      *          numerico, para que un ACCEPT de un campo PIC 9 no
+      *          termine el job por una entrada alfabetica.
+      * Tectonics: subprograma, no se compila solo; se incluye en la
+      *            linea de compilacion del programa que lo llama
+      *            (tablas, ifElse - ver el Tectonics de cada uno)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. numchk.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LK-NUMCHK-PROMPT        PIC X(40).
+       01  LK-NUMCHK-VALOR         PIC 9(09).
+       PROCEDURE DIVISION USING LK-NUMCHK-PROMPT LK-NUMCHK-VALOR.
+       MAIN-PROCEDURE.
+           PERFORM pedirValor THRU pedirValor-exit.
+           GOBACK.
+       pedirValor.
+           DISPLAY LK-NUMCHK-PROMPT.
+           ACCEPT LK-NUMCHK-VALOR.
+           IF LK-NUMCHK-VALOR IS NOT NUMERIC
+               DISPLAY "entrada invalida, ingrese solo numeros"
+               GO TO pedirValor
+           END-IF.
+       pedirValor-exit.
+           EXIT.
+       END PROGRAM numchk.
