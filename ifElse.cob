@@ -2,23 +2,179 @@
       * Author:manganiello
       * Date:
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -x -o ifElse ifElse.cob editlib.cbl numchk.cbl
+      *            auditlog.cbl
+      * Modification History:
+      *   09/08/2026 - se reemplaza el corte fijo en 50 por una tabla
+      *                de bandas (bajo/medio/alto/critico) cargada por
+      *                REDEFINES, para poder cambiar los cortes de
+      *                clasificacion sin tocar la logica del IF.
+      *   09/08/2026 - se agrega el maestro IFMAEST, indexado por
+      *                NUMERO, donde queda grabada la clasificacion de
+      *                cada numero para poder consultarla despues sin
+      *                volver a correr el programa interactivamente.
+      *   09/08/2026 - se agrega modo batch: si existe IFNUMS.DAT se
+      *                clasifica cada NUMERO de ese archivo (grabando
+      *                el maestro de cada uno) y se emite un reporte
+      *                IFREP.DAT con la cantidad por banda y el total,
+      *                en vez de pedir los numeros uno por uno.
+      *   09/08/2026 - el NUMERO ingresado por teclado se valida contra
+      *                la libreria comun de chequeos (editlib, entrada
+      *                rangoValido) en vez de una comparacion propia.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ifElse.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO "IFMAEST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MA-NUMERO
+               FILE STATUS IS WS-ESTADO-MAESTRO.
+           SELECT OPTIONAL NUMEROS ASSIGN TO "IFNUMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-NUMEROS.
+           SELECT REPORTE ASSIGN TO "IFREP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  MAESTRO.
+       01  MAESTRO-REC.
+           05  MA-NUMERO           PIC 9(03).
+           05  MA-CLASIFICACION    PIC X(10).
+       FD  NUMEROS.
+       01  NUMEROS-REC.
+           05  NU-NUMERO           PIC 9(03).
+       FD  REPORTE.
+       01  REPORTE-REC             PIC X(40).
        WORKING-STORAGE SECTION.
+       01  WS-ESTADO-MAESTRO        PIC X(02).
+       01  WS-ESTADO-NUMEROS        PIC X(02).
+       01  WS-MODO-BATCH            PIC X(01) VALUE "N".
+           88 MODO-BATCH            VALUE "S".
+       01  WS-FIN-NUMEROS           PIC X(01) VALUE "N".
+           88 FIN-NUMEROS           VALUE "S".
        01  numero pic 9(3).
+       01  WS-CANT-BANDAS          PIC 9(02) VALUE 4.
+       01  WS-BANDAS-INIC.
+           05  FILLER              PIC X(13) VALUE "050BAJO      ".
+           05  FILLER              PIC X(13) VALUE "100MEDIO     ".
+           05  FILLER              PIC X(13) VALUE "200ALTO      ".
+           05  FILLER              PIC X(13) VALUE "999CRITICO   ".
+       01  WS-BANDAS REDEFINES WS-BANDAS-INIC.
+           05  WS-BANDA OCCURS 4 TIMES.
+               10  WS-BANDA-LIMITE     PIC 9(03).
+               10  WS-BANDA-ETIQUETA   PIC X(10).
+       01  WS-BANDA-CONTADORES.
+           05  WS-BANDA-CONTADOR  OCCURS 4 TIMES PIC 9(05) VALUE ZERO.
+       01  WS-IDX                  PIC 9(02).
+       01  WS-IDX2                 PIC 9(02).
+       01  WS-TOTAL-REGISTROS      PIC 9(05) VALUE 0.
+       01  WS-CLASIFICACION        PIC X(10) VALUE SPACES.
+       01  WS-LINEA-REPORTE        PIC X(40) VALUE SPACES.
+       01  WS-EDITLIB-VALOR        PIC 9(09).
+       01  WS-EDITLIB-MIN          PIC 9(09) VALUE 1.
+       01  WS-EDITLIB-MAX          PIC 9(09) VALUE 999.
+       01  WS-EDITLIB-VALIDO       PIC X(01).
+       01  WS-AUDIT-PROGRAMA       PIC X(15) VALUE "IFELSE".
+       01  WS-AUDIT-CAMPO          PIC X(15) VALUE "NUMERO".
+       01  WS-AUDIT-VALOR          PIC X(20).
+       01  WS-AUDIT-RESULTADO      PIC X(20).
+       01  WS-NUMCHK-PROMPT        PIC X(40).
+       01  WS-NUMCHK-VALOR         PIC 9(09).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            display "ingrese un numero".
-            ACCEPT numero.
-            if numero > 50
-                display "el numero es mayor a 50"
-            else
-                display "el numero es menor de 50"
-            END-IF.
-
-            STOP RUN.
+           OPEN INPUT NUMEROS.
+           if WS-ESTADO-NUMEROS = "00"
+               move "S" to WS-MODO-BATCH
+               PERFORM procesarLoteNumeros
+               CLOSE NUMEROS
+           else
+               PERFORM pedirNumeroValido
+               PERFORM clasificarNumero
+               display "el numero se clasifica como " WS-CLASIFICACION
+               PERFORM grabarClasificacion
+           end-if.
+           STOP RUN.
+       pedirNumeroValido.
+           move "ingrese un numero" to WS-NUMCHK-PROMPT.
+           CALL "numchk" USING WS-NUMCHK-PROMPT WS-NUMCHK-VALOR.
+           move WS-NUMCHK-VALOR to numero.
+           move numero to WS-EDITLIB-VALOR.
+           CALL "rangoValido" USING WS-EDITLIB-VALOR
+               WS-EDITLIB-MIN WS-EDITLIB-MAX WS-EDITLIB-VALIDO.
+           move numero to WS-AUDIT-VALOR.
+           if WS-EDITLIB-VALIDO not = "S"
+               display "numero invalido, debe estar entre "
+                   WS-EDITLIB-MIN " y " WS-EDITLIB-MAX
+               move "invalido" to WS-AUDIT-RESULTADO
+               PERFORM registraAuditoria
+               go to pedirNumeroValido
+           end-if.
+           move "aceptado" to WS-AUDIT-RESULTADO.
+           PERFORM registraAuditoria.
+       registraAuditoria.
+           CALL "auditlog" USING WS-AUDIT-PROGRAMA WS-AUDIT-CAMPO
+               WS-AUDIT-VALOR WS-AUDIT-RESULTADO.
+       procesarLoteNumeros.
+           PERFORM leerNumeroLote UNTIL FIN-NUMEROS.
+           PERFORM imprimeReporteLote.
+       leerNumeroLote.
+           READ NUMEROS INTO numero
+               AT END
+                   move "S" to WS-FIN-NUMEROS
+               NOT AT END
+                   PERFORM clasificarNumero
+                   PERFORM grabarClasificacion
+                   PERFORM acumularBanda
+                   add 1 to WS-TOTAL-REGISTROS
+           END-READ.
+       clasificarNumero.
+           move spaces to WS-CLASIFICACION.
+           PERFORM evaluarBanda VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANT-BANDAS OR
+                     WS-CLASIFICACION NOT = SPACES.
+       evaluarBanda.
+           if numero <= WS-BANDA-LIMITE(WS-IDX)
+               move WS-BANDA-ETIQUETA(WS-IDX) to WS-CLASIFICACION
+           end-if.
+       acumularBanda.
+           PERFORM compararBanda VARYING WS-IDX2 FROM 1 BY 1
+               UNTIL WS-IDX2 > WS-CANT-BANDAS.
+       compararBanda.
+           if WS-CLASIFICACION = WS-BANDA-ETIQUETA(WS-IDX2)
+               add 1 to WS-BANDA-CONTADOR(WS-IDX2)
+           end-if.
+       imprimeReporteLote.
+           OPEN OUTPUT REPORTE.
+           PERFORM imprimeLineaBanda VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CANT-BANDAS.
+           move spaces to WS-LINEA-REPORTE.
+           STRING "TOTAL DE REGISTROS: " DELIMITED BY SIZE
+                  WS-TOTAL-REGISTROS  DELIMITED BY SIZE
+                  INTO WS-LINEA-REPORTE.
+           WRITE REPORTE-REC FROM WS-LINEA-REPORTE.
+           CLOSE REPORTE.
+       imprimeLineaBanda.
+           move spaces to WS-LINEA-REPORTE.
+           STRING WS-BANDA-ETIQUETA(WS-IDX) DELIMITED BY SIZE
+                  ": "                      DELIMITED BY SIZE
+                  WS-BANDA-CONTADOR(WS-IDX) DELIMITED BY SIZE
+                  INTO WS-LINEA-REPORTE.
+           WRITE REPORTE-REC FROM WS-LINEA-REPORTE.
+       grabarClasificacion.
+           move numero to MA-NUMERO.
+           move WS-CLASIFICACION to MA-CLASIFICACION.
+           OPEN I-O MAESTRO.
+           if WS-ESTADO-MAESTRO = "35"
+               OPEN OUTPUT MAESTRO
+               CLOSE MAESTRO
+               OPEN I-O MAESTRO
+           end-if.
+           WRITE MAESTRO-REC
+               INVALID KEY
+                   REWRITE MAESTRO-REC
+           END-WRITE.
+           CLOSE MAESTRO.
        END PROGRAM ifElse.
