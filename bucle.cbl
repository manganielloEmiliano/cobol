@@ -1,49 +1,573 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Purpose: genera tablas de multiplicar
+      * Tectonics: cobc -x -o tablas bucle.cbl editlib.cbl numchk.cbl
+      *            auditlog.cbl
+      * Modification History:
+      *   09/08/2026 - se agrega archivo de salida TABLA-SALIDA con
+      *                el detalle de cada fila de la tabla, para poder
+      *                archivar las tablas generadas en el dia.
+      *   09/08/2026 - se agrega modo batch: si existe NUMEROS.DAT se
+      *                toman los numeros de ese archivo en vez de
+      *                pedirlos por teclado, para corridas
+      *                desatendidas.
+      *   09/08/2026 - el rango del multiplicador ya no es fijo de 1
+      *                a 10: se pide por teclado el valor inicial y
+      *                final (modo interactivo); el modo batch sigue
+      *                usando 0 a 10 por defecto.
+      *   09/08/2026 - RESULTADO se ensancha a 9(5) y el COMPUTE de
+      *                calculos ahora lleva ON SIZE ERROR para no
+      *                dejar pasar un desborde en silencio.
+      *   09/08/2026 - se agrega checkpoint de reinicio (REINICIO) con
+      *                el ultimo multiplicador completado, para poder
+      *                reanudar una tabla larga si el job se cae antes
+      *                de terminarla en vez de rehacerla desde 1.
+      *   09/08/2026 - se acumula un total de sesion con todos los
+      *                RESULTADO generados, para el cierre del dia.
+      *   09/08/2026 - se agrega el reporte impreso TABLA-REPORTE con
+      *                encabezado (fecha, tabla, pagina) y salto de
+      *                pagina cada WS-MAX-LINEAS filas, para poder
+      *                entregar una tabla prolija fuera del taller.
+      *   09/08/2026 - se agrega exportacion a TABLA.CSV (delimitado
+      *                por comas) de cada fila, para cargarla en una
+      *                planilla de calculo.
+      *   09/08/2026 - se agrega el archivo de parametros TABLASPM con
+      *                numero, rango y bandera de salida, para poder
+      *                programar el job sin nadie frente a la pantalla;
+      *                el ACCEPT interactivo queda como respaldo solo
+      *                cuando no se entrega archivo de parametros.
+      *   09/08/2026 - se lleva un registro de los numeros procesados
+      *                en la sesion, impreso como resumen al salir.
+      *   09/08/2026 - introduceRango ahora valida el limite final con
+      *                la libreria comun de chequeos (editlib,
+      *                entrada rangoValido) en vez de solo comparar a
+      *                mano, para compartir la regla con otros
+      *                programas del taller.
+      *   09/08/2026 - cada ACCEPT numerico (numero, rango) ahora se
+      *                valida con la rutina comun numchk en vez de
+      *                repetir la prueba NUMERIC en cada lugar.
+      *   09/08/2026 - se agrega modo cola de impresion: si se activa
+      *                (por archivo de parametros o por pregunta al
+      *                operador) la tabla tambien se escribe a
+      *                TABLASPL.DAT con el byte de control de impresora
+      *                de siempre (1=salto de pagina, espacio=renglon
+      *                normal), para los reportes que van a una
+      *                impresora fisica o a la cola del taller.
+      *   09/08/2026 - se agrega modo simulacion: si se activa (por
+      *                archivo de parametros o por pregunta al
+      *                operador) se corre toda la logica y se sigue
+      *                mostrando por pantalla lo que habria pasado,
+      *                pero no se escribe ninguna fila real en
+      *                TABLASAL/TABLAREP/TABLA.CSV/TABLASRE/TABLASPL/
+      *                auditoria, para poder probar una corrida
+      *                dudosa sin tocar los datos de produccion.
+      *   09/08/2026 - en inicio, el campo SALIDA de la auditoria
+      *                quedaba siempre en "continua" porque se grababa
+      *                antes de revisar si el operador habia tipeado
+      *                "salir"; ahora se registra "salir" o "continua"
+      *                segun la rama que realmente se toma.
+      *   09/08/2026 - TABLASAL.DAT/TABLAREP.DAT/TABLA.CSV/TABLASPL.DAT
+      *                pasaban por OPEN OUTPUT en cada corrida,
+      *                borrando las tablas archivadas el dia anterior;
+      *                pasan a abrirse con OPEN EXTEND (con respaldo
+      *                OPEN OUTPUT/CLOSE si todavia no existen), igual
+      *                que LEDGER/EXCEPCIONES/CAPACITACION, para que el
+      *                archivo del dia se acumule corrida tras corrida.
+      *   09/08/2026 - leerReinicio reanudaba el checkpoint de
+      *                TABLASRE.DAT sin fijarse si coincidia con la
+      *                tabla que realmente se pidio por archivo de
+      *                parametros, ni se anulaba en modo batch: un
+      *                checkpoint viejo podia pisar en silencio la
+      *                tabla solicitada. Ahora en modo batch se ignora
+      *                el checkpoint (la lista de NUMEROS.DAT manda) y
+      *                en modo parametro solo se reanuda si el numero
+      *                del checkpoint coincide con el solicitado; en
+      *                cualquier otro caso se avisa por pantalla y se
+      *                descarta.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tablas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLA-SALIDA ASSIGN TO "TABLASAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-TABLASAL.
+           SELECT OPTIONAL NUMEROS-ENTRADA ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-NUMEROS.
+           SELECT OPTIONAL REINICIO ASSIGN TO "TABLASRE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-REINICIO.
+           SELECT TABLA-REPORTE ASSIGN TO "TABLAREP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-TABLAREP.
+           SELECT TABLA-CSV ASSIGN TO "TABLA.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-TABLACSV.
+           SELECT OPTIONAL PARAMETROS ASSIGN TO "TABLASPM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-PARAM.
+           SELECT SPOOL-TABLAS ASSIGN TO "TABLASPL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-SPOOLTAB.
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLA-SALIDA.
+       01  TABLA-SALIDA-REC.
+           05  TS-NUMERO           PIC 9(2).
+           05  TS-MULTIPLICADOR    PIC 9(3).
+           05  TS-RESULTADO        PIC 9(5).
+       FD  NUMEROS-ENTRADA.
+       01  NUMEROS-ENTRADA-REC.
+           05  NE-NUMERO           PIC 9(2).
+       FD  REINICIO.
+       01  REINICIO-REC.
+           05  RE-NUMERO           PIC 9(2).
+           05  RE-MULTIPLICADOR    PIC 9(3).
+           05  RE-LIMITE-SUP       PIC 9(3).
+       FD  TABLA-REPORTE.
+       01  TABLA-REPORTE-REC       PIC X(60).
+       FD  TABLA-CSV.
+       01  TABLA-CSV-REC           PIC X(30).
+       FD  PARAMETROS.
+       01  PARAMETROS-REC.
+           05  PM-NUMERO           PIC 9(2).
+           05  PM-LIMITE-INF       PIC 9(3).
+           05  PM-LIMITE-SUP       PIC 9(3).
+           05  PM-SALIR            PIC X(01).
+           05  PM-SPOOL            PIC X(01).
+           05  PM-SIMULACION       PIC X(01).
+       FD  SPOOL-TABLAS.
+       01  SPOOL-TABLAS-REC.
+           05  SP-CONTROL          PIC X(01).
+           05  SP-TEXTO            PIC X(60).
        WORKING-STORAGE SECTION.
        01  numero pic 9(2).
        01  multiplicador pic 9(3).
-       01  resultado pic 9(4).
+       01  resultado pic 9(5).
        01  salida pic a(6).
+       01  WS-ESTADO-NUMEROS       PIC X(02) VALUE "00".
+       01  WS-MODO-BATCH           PIC X(01) VALUE "N".
+           88  MODO-BATCH          VALUE "S".
+       01  WS-FIN-NUMEROS          PIC X(01) VALUE "N".
+           88  FIN-NUMEROS         VALUE "S".
+       01  WS-LIMITE-INF           PIC 9(3) VALUE 0.
+       01  WS-LIMITE-SUP           PIC 9(3) VALUE 10.
+       01  WS-DESBORDE             PIC X(01) VALUE "N".
+           88  HUBO-DESBORDE       VALUE "S".
+       01  WS-ESTADO-REINICIO      PIC X(02) VALUE "00".
+       01  WS-REANUDANDO           PIC X(01) VALUE "N".
+           88  REANUDANDO          VALUE "S".
+       01  WS-TOTAL-SESION         PIC 9(9) VALUE 0.
+       01  WS-FECHA-CORRIDA        PIC 9(6) VALUE 0.
+       01  WS-NRO-PAGINA           PIC 9(3) VALUE 0.
+       01  WS-LINEAS-PAGINA        PIC 9(2) VALUE 0.
+       01  WS-MAX-LINEAS           PIC 9(2) VALUE 20.
+       01  WS-LINEA-FILA           PIC X(60).
+       01  WS-ESTADO-PARAM         PIC X(02) VALUE "00".
+       01  WS-MODO-PARAM           PIC X(01) VALUE "N".
+           88  MODO-PARAM          VALUE "S".
+       01  WS-PARAM-USADO          PIC X(01) VALUE "N".
+           88  PARAM-USADO         VALUE "S".
+       01  WS-PARAM-SALIR          PIC X(01) VALUE "N".
+       01  WS-LOG-CANT             PIC 9(3) VALUE 0.
+       01  WS-LOG-MAX              PIC 9(3) VALUE 500.
+       01  WS-LOG-IDX              PIC 9(3) VALUE 0.
+       01  WS-LOG-LLENO            PIC X(01) VALUE "N".
+           88  LOG-LLENO           VALUE "S".
+       01  WS-LOG-NUMEROS.
+           05  WS-LOG-NUMERO OCCURS 500 TIMES PIC 9(2).
+       01  WS-EDITLIB-VALOR        PIC 9(09).
+       01  WS-EDITLIB-MIN          PIC 9(09) VALUE 1.
+       01  WS-EDITLIB-MAX          PIC 9(09) VALUE 999.
+       01  WS-EDITLIB-VALIDO       PIC X(01).
+       01  WS-AUDIT-PROGRAMA       PIC X(15) VALUE "TABLAS".
+       01  WS-AUDIT-CAMPO          PIC X(15).
+       01  WS-AUDIT-VALOR          PIC X(20).
+       01  WS-AUDIT-RESULTADO      PIC X(20).
+       01  WS-NUMCHK-PROMPT        PIC X(40).
+       01  WS-NUMCHK-VALOR         PIC 9(09).
+       01  WS-MODO-SPOOL           PIC X(01) VALUE "N".
+           88  MODO-SPOOL          VALUE "S".
+       01  WS-MODO-SIMULACION      PIC X(01) VALUE "N".
+           88  MODO-SIMULACION     VALUE "S".
+       01  WS-ARCHIVOS-ABIERTOS    PIC X(01) VALUE "N".
+           88  ARCHIVOS-ABIERTOS   VALUE "S".
+       01  WS-TERMINAR             PIC X(01) VALUE "N".
+           88  TERMINAR            VALUE "S".
+       01  WS-ESTADO-TABLASAL      PIC X(02).
+       01  WS-ESTADO-TABLAREP      PIC X(02).
+       01  WS-ESTADO-TABLACSV      PIC X(02).
+       01  WS-ESTADO-SPOOLTAB      PIC X(02).
        PROCEDURE DIVISION.
-           inicio.
-               display "para salir introduce salir"
-               display " para obrener una tabla pulsa intro"
-               accept salida.
-               if salida ="salir"
+           MAIN-PROCEDURE.
+               ACCEPT WS-FECHA-CORRIDA FROM DATE.
+               OPEN INPUT NUMEROS-ENTRADA.
+               if WS-ESTADO-NUMEROS = "00"
+                   set MODO-BATCH to true
+               else
+                   CLOSE NUMEROS-ENTRADA
+               end-if.
+               PERFORM leerParametros.
+               if WS-PARAM-SALIR = "S"
+                   DISPLAY "ejecucion cancelada por archivo de"
+                       " parametros"
                    go to finalizar
-               ELSE
-               perform reiniciaPrograma.
-               PERFORM introduceNumero.
-               PERFORM mostrarTabla.
+               end-if.
+               if MODO-PARAM
+                   move PM-SPOOL to WS-MODO-SPOOL
+                   move PM-SIMULACION to WS-MODO-SIMULACION
+               else if not MODO-BATCH
+                   DISPLAY "enviar tambien a la cola de impresion?"
+                       " (S/N)"
+                   ACCEPT WS-MODO-SPOOL
+                   DISPLAY "modo simulacion, no graba nada? (S/N)"
+                   ACCEPT WS-MODO-SIMULACION
+               end-if
+               end-if.
+               if MODO-SIMULACION
+                   DISPLAY "MODO SIMULACION: no se graba ningun"
+                       " archivo ni la auditoria"
+               else
+                   OPEN EXTEND TABLA-SALIDA
+                   if WS-ESTADO-TABLASAL = "35"
+                       OPEN OUTPUT TABLA-SALIDA
+                       CLOSE TABLA-SALIDA
+                       OPEN EXTEND TABLA-SALIDA
+                   end-if
+                   OPEN EXTEND TABLA-REPORTE
+                   if WS-ESTADO-TABLAREP = "35"
+                       OPEN OUTPUT TABLA-REPORTE
+                       CLOSE TABLA-REPORTE
+                       OPEN EXTEND TABLA-REPORTE
+                   end-if
+                   OPEN EXTEND TABLA-CSV
+                   if WS-ESTADO-TABLACSV = "35"
+                       OPEN OUTPUT TABLA-CSV
+                       CLOSE TABLA-CSV
+                       OPEN EXTEND TABLA-CSV
+                       move "NUMERO,MULTIPLICADOR,RESULTADO"
+                           to TABLA-CSV-REC
+                       WRITE TABLA-CSV-REC
+                   end-if
+                   set ARCHIVOS-ABIERTOS to true
+                   if MODO-SPOOL
+                       OPEN EXTEND SPOOL-TABLAS
+                       if WS-ESTADO-SPOOLTAB = "35"
+                           OPEN OUTPUT SPOOL-TABLAS
+                           CLOSE SPOOL-TABLAS
+                           OPEN EXTEND SPOOL-TABLAS
+                       end-if
+                   end-if
+               end-if.
+               PERFORM leerReinicio.
+               if REANUDANDO
+                   DISPLAY "reanudando tabla del " numero
+                       " desde el multiplicador " multiplicador
+                   PERFORM mostrarTabla
+               end-if.
+               PERFORM procesaTabla UNTIL TERMINAR.
+               PERFORM finalizar.
+
+           procesaTabla.
+               PERFORM inicio.
+               if not TERMINAR
+                   perform reiniciaPrograma
+                   PERFORM mostrarTabla
+               end-if.
+
+           inicio.
+               if MODO-PARAM
+                   if PARAM-USADO
+                       set TERMINAR to true
+                   else
+                       set PARAM-USADO to true
+                   end-if
+               else if MODO-BATCH
+                   PERFORM introduceNumero
+                   if FIN-NUMEROS
+                       set TERMINAR to true
+                   end-if
+               else
+                   display "para salir introduce salir"
+                   display " para obrener una tabla pulsa intro"
+                   accept salida
+                   move "SALIDA" to WS-AUDIT-CAMPO
+                   move salida to WS-AUDIT-VALOR
+                   if salida ="salir"
+                       move "salir" to WS-AUDIT-RESULTADO
+                       PERFORM registraAuditoria
+                       set TERMINAR to true
+                   else
+                       move "continua" to WS-AUDIT-RESULTADO
+                       PERFORM registraAuditoria
+                       PERFORM introduceNumero
+                       PERFORM introduceRango
+                   end-if
+               end-if
+               end-if.
 
            finalizar.
+                   PERFORM imprimeResumen.
+                   DISPLAY "total de la sesion: " WS-TOTAL-SESION.
+                   if ARCHIVOS-ABIERTOS
+                       CLOSE TABLA-SALIDA
+                       CLOSE TABLA-REPORTE
+                       CLOSE TABLA-CSV
+                   end-if.
+                   if MODO-BATCH
+                       CLOSE NUMEROS-ENTRADA
+                   end-if.
+                   if MODO-SPOOL and ARCHIVOS-ABIERTOS
+                       CLOSE SPOOL-TABLAS
+                   end-if.
                    STOP RUN.
            reiniciaPrograma.
-                   move 0 to multiplicador.
+                   if WS-LIMITE-INF = 0
+                       move 0 to multiplicador
+                   else
+                       compute multiplicador = WS-LIMITE-INF - 1
+                   end-if.
+                   PERFORM registraLog.
+           registraLog.
+               if WS-LOG-CANT < WS-LOG-MAX
+                   add 1 to WS-LOG-CANT
+                   move numero to WS-LOG-NUMERO (WS-LOG-CANT)
+               else
+                   if not LOG-LLENO
+                       DISPLAY "resumen de sesion: se alcanzo el"
+                           " maximo de " WS-LOG-MAX
+                           " tablas registradas, no se registran mas"
+                       set LOG-LLENO to true
+                   end-if
+               end-if.
+           registraAuditoria.
+               if not MODO-SIMULACION
+                   CALL "auditlog" USING WS-AUDIT-PROGRAMA
+                       WS-AUDIT-CAMPO WS-AUDIT-VALOR WS-AUDIT-RESULTADO
+               end-if.
+           imprimeResumen.
+               DISPLAY "resumen de tablas generadas en la sesion:".
+               PERFORM imprimeLogFila VARYING WS-LOG-IDX FROM 1 BY 1
+                   UNTIL WS-LOG-IDX > WS-LOG-CANT.
+               if LOG-LLENO
+                   DISPLAY "  (se alcanzo el limite de " WS-LOG-MAX
+                       " tablas en el resumen, se omitieron las"
+                       " siguientes de esta sesion)"
+               end-if.
+           imprimeLogFila.
+               DISPLAY "  tabla del " WS-LOG-NUMERO (WS-LOG-IDX).
            mostrarTabla.
                    display "la tabla del" numero ";".
+                   PERFORM encabezadoPagina.
                    PERFORM calculos.
+           encabezadoPagina.
+               add 1 to WS-NRO-PAGINA.
+               move 0 to WS-LINEAS-PAGINA.
+               move spaces to TABLA-REPORTE-REC.
+               STRING "fecha corrida: " WS-FECHA-CORRIDA
+                   "   pagina: " WS-NRO-PAGINA
+                   DELIMITED BY SIZE INTO TABLA-REPORTE-REC.
+               if not MODO-SIMULACION
+                   WRITE TABLA-REPORTE-REC
+                   if MODO-SPOOL
+                       move "1" to SP-CONTROL
+                       move TABLA-REPORTE-REC to SP-TEXTO
+                       WRITE SPOOL-TABLAS-REC
+                   end-if
+               end-if.
+               move spaces to TABLA-REPORTE-REC.
+               STRING "tabla de multiplicar del numero " numero
+                   DELIMITED BY SIZE INTO TABLA-REPORTE-REC.
+               if not MODO-SIMULACION
+                   WRITE TABLA-REPORTE-REC
+                   if MODO-SPOOL
+                       move " " to SP-CONTROL
+                       move TABLA-REPORTE-REC to SP-TEXTO
+                       WRITE SPOOL-TABLAS-REC
+                   end-if
+               end-if.
+               move "------------------------------------------"
+                   to TABLA-REPORTE-REC.
+               if not MODO-SIMULACION
+                   WRITE TABLA-REPORTE-REC
+                   if MODO-SPOOL
+                       move " " to SP-CONTROL
+                       move TABLA-REPORTE-REC to SP-TEXTO
+                       WRITE SPOOL-TABLAS-REC
+                   end-if
+               end-if.
            calculos.
                add 1 to multiplicador.
+               move "N" to WS-DESBORDE.
                compute resultado = numero * multiplicador
-               DISPLAY numero "*" multiplicador ":" resultado.
-               if multiplicador < 10
+                   ON SIZE ERROR
+                       DISPLAY "desborde: " numero " * " multiplicador
+                       DISPLAY "resultado fuera de rango, fila omitida"
+                       move "S" to WS-DESBORDE
+               END-COMPUTE.
+               if not HUBO-DESBORDE
+                   DISPLAY numero "*" multiplicador ":" resultado
+                   add resultado to WS-TOTAL-SESION
+                   move spaces to WS-LINEA-FILA
+                   STRING numero " * " multiplicador " = " resultado
+                       DELIMITED BY SIZE INTO WS-LINEA-FILA
+                   if not MODO-SIMULACION
+                       move numero to TS-NUMERO
+                       move multiplicador to TS-MULTIPLICADOR
+                       move resultado to TS-RESULTADO
+                       WRITE TABLA-SALIDA-REC
+                       PERFORM grabaReinicio
+                       move WS-LINEA-FILA to TABLA-REPORTE-REC
+                       WRITE TABLA-REPORTE-REC
+                       if MODO-SPOOL
+                           move " " to SP-CONTROL
+                           move WS-LINEA-FILA to SP-TEXTO
+                           WRITE SPOOL-TABLAS-REC
+                       end-if
+                       move spaces to TABLA-CSV-REC
+                       STRING numero "," multiplicador "," resultado
+                           DELIMITED BY SIZE INTO TABLA-CSV-REC
+                       WRITE TABLA-CSV-REC
+                   end-if
+                   add 1 to WS-LINEAS-PAGINA
+                   if WS-LINEAS-PAGINA >= WS-MAX-LINEAS
+                       PERFORM encabezadoPagina
+                   end-if
+               end-if.
+               if multiplicador < WS-LIMITE-SUP
                    go to calculos.
-               PERFORM inicio.
+               if not MODO-SIMULACION
+                   PERFORM borraReinicio
+               end-if.
+           leerParametros.
+               OPEN INPUT PARAMETROS.
+               if WS-ESTADO-PARAM = "00"
+                   READ PARAMETROS
+                       AT END move "S" to PM-SALIR
+                   END-READ
+                   move PM-SALIR to WS-PARAM-SALIR
+                   if WS-PARAM-SALIR not = "S"
+                       set MODO-PARAM to true
+                       move PM-NUMERO to numero
+                       move PM-LIMITE-INF to WS-LIMITE-INF
+                       move PM-LIMITE-SUP to WS-LIMITE-SUP
+                   end-if
+                   CLOSE PARAMETROS
+               end-if.
+           leerReinicio.
+               OPEN INPUT REINICIO.
+               if WS-ESTADO-REINICIO = "00"
+                   READ REINICIO
+                       AT END move 0 to RE-NUMERO
+                   END-READ
+                   CLOSE REINICIO
+                   if RE-NUMERO not = 0
+                       if MODO-BATCH
+                           DISPLAY "aviso: se ignora el checkpoint de"
+                               " la tabla " RE-NUMERO " porque la"
+                               " corrida es en modo batch"
+                       else if MODO-PARAM
+                           if RE-NUMERO = numero
+                               move RE-MULTIPLICADOR to multiplicador
+                               move RE-LIMITE-SUP to WS-LIMITE-SUP
+                               set REANUDANDO to true
+                           else
+                               DISPLAY "aviso: se descarta el"
+                                   " checkpoint de la tabla "
+                                   RE-NUMERO ", no coincide con la"
+                                   " tabla " numero
+                                   " solicitada por parametro"
+                           end-if
+                       else
+                           move RE-NUMERO to numero
+                           move RE-MULTIPLICADOR to multiplicador
+                           move RE-LIMITE-SUP to WS-LIMITE-SUP
+                           set REANUDANDO to true
+                       end-if
+                       end-if
+                   end-if
+               end-if.
+           grabaReinicio.
+               OPEN OUTPUT REINICIO.
+               move numero to RE-NUMERO.
+               move multiplicador to RE-MULTIPLICADOR.
+               move WS-LIMITE-SUP to RE-LIMITE-SUP.
+               WRITE REINICIO-REC.
+               CLOSE REINICIO.
+           borraReinicio.
+               OPEN OUTPUT REINICIO.
+               move 0 to RE-NUMERO RE-MULTIPLICADOR RE-LIMITE-SUP.
+               WRITE REINICIO-REC.
+               CLOSE REINICIO.
+           introduceRango.
+               move "multiplicador inicial (0 para empezar en 1)"
+                   to WS-NUMCHK-PROMPT.
+               CALL "numchk" USING WS-NUMCHK-PROMPT WS-NUMCHK-VALOR.
+               move "RANGOINF" to WS-AUDIT-CAMPO.
+               move WS-NUMCHK-VALOR to WS-AUDIT-VALOR.
+               if WS-NUMCHK-VALOR not = 0
+                   move WS-NUMCHK-VALOR to WS-EDITLIB-VALOR
+                   CALL "rangoValido" USING WS-EDITLIB-VALOR
+                       WS-EDITLIB-MIN WS-EDITLIB-MAX WS-EDITLIB-VALIDO
+                   if WS-EDITLIB-VALIDO not = "S"
+                       DISPLAY "multiplicador inicial invalido, debe"
+                           " ser 0 o estar entre " WS-EDITLIB-MIN
+                           " y " WS-EDITLIB-MAX
+                       move "invalido" to WS-AUDIT-RESULTADO
+                       PERFORM registraAuditoria
+                       go to introduceRango
+                   end-if
+               end-if.
+               move "aceptado" to WS-AUDIT-RESULTADO.
+               PERFORM registraAuditoria.
+               move WS-NUMCHK-VALOR to WS-LIMITE-INF.
+               move "multiplicador final" to WS-NUMCHK-PROMPT.
+               CALL "numchk" USING WS-NUMCHK-PROMPT WS-NUMCHK-VALOR.
+               move WS-NUMCHK-VALOR to WS-LIMITE-SUP.
+               move "RANGO" to WS-AUDIT-CAMPO.
+               move WS-LIMITE-SUP to WS-AUDIT-VALOR.
+               if WS-LIMITE-SUP <= WS-LIMITE-INF
+                   DISPLAY "rango invalido, el final debe ser mayor"
+                   move "invalido" to WS-AUDIT-RESULTADO
+                   PERFORM registraAuditoria
+                   go to introduceRango
+               end-if.
+               move WS-LIMITE-SUP to WS-EDITLIB-VALOR.
+               CALL "rangoValido" USING WS-EDITLIB-VALOR
+                   WS-EDITLIB-MIN WS-EDITLIB-MAX WS-EDITLIB-VALIDO.
+               if WS-EDITLIB-VALIDO not = "S"
+                   DISPLAY "rango invalido, el final debe estar entre "
+                       WS-EDITLIB-MIN " y " WS-EDITLIB-MAX
+                   move "invalido" to WS-AUDIT-RESULTADO
+                   PERFORM registraAuditoria
+                   go to introduceRango
+               end-if.
+               move "aceptado" to WS-AUDIT-RESULTADO.
+               PERFORM registraAuditoria.
            introduceNumero.
-               DISPLAY "ingrese un numero"
-               ACCEPT numero.
-
-       MAIN-PROCEDURE.
-
+               if MODO-BATCH
+                   READ NUMEROS-ENTRADA INTO numero
+                       AT END set FIN-NUMEROS to true
+                   END-READ
+               else
+                   PERFORM validaNumero
+               end-if.
+           validaNumero.
+               move "ingrese un numero" to WS-NUMCHK-PROMPT.
+               CALL "numchk" USING WS-NUMCHK-PROMPT WS-NUMCHK-VALOR.
+               move WS-NUMCHK-VALOR to numero.
+               move "NUMERO" to WS-AUDIT-CAMPO.
+               move numero to WS-AUDIT-VALOR.
+               if numero = 0
+                   DISPLAY "numero invalido, ingrese otro numero"
+                   move "invalido" to WS-AUDIT-RESULTADO
+                   PERFORM registraAuditoria
+                   go to validaNumero
+               end-if.
+               move "aceptado" to WS-AUDIT-RESULTADO.
+               PERFORM registraAuditoria.
 
        END PROGRAM tablas.
