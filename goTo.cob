@@ -1,35 +1,320 @@
-      *     ******************************************************************
+      ******************************************************************
       * Author:
       * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Purpose: confirma con el operador si se ejecuta el programa
+      * Tectonics: cobc -x -o preguntas goTo.cob auditlog.cbl
+      *            (tablas, rutinas e ifElse deben estar compilados de
+      *            antemano con esos nombres de salida para poder usar
+      *            el menu de trabajos de este programa - ver el
+      *            Tectonics de cada uno)
+      * Modification History:
+      *   09/08/2026 - se agrega limite de reintentos a la respuesta
+      *                S/N: despues de WS-MAX-INTENTOS entradas
+      *                invalidas se escala a un archivo de excepciones
+      *                y finaliza el programa, en vez de seguir
+      *                preguntando sin limite.
+      *   09/08/2026 - programa deja de ser un stub: ahora muestra un
+      *                menu de trabajos reales y hace CALL al
+      *                subprograma elegido por el operador.
+      *   09/08/2026 - cada decision S/N queda asentada en un
+      *                registro de firma (LEDGER), con fecha, valor
+      *                ingresado y camino tomado, para tener constancia
+      *                de quien aprobo que cuando este gate protege
+      *                algo importante.
+      *   09/08/2026 - la confirmacion S ya no alcanza con un solo
+      *                operador: se agrega maker-checker, pidiendo un
+      *                segundo operador distinto que vuelva a
+      *                confirmar S antes de ejecutar el trabajo; si no
+      *                confirma o es el mismo operador se rechaza y se
+      *                va a finPrograma.
+      *   09/08/2026 - cada ACCEPT (SiOno, operador maker/checker) deja
+      *                constancia en la auditoria comun del taller
+      *                (auditlog / AUDITORI.DAT), ademas del LEDGER
+      *                propio de este programa.
+      *   09/08/2026 - se agrega modo cola de impresion: si se activa,
+      *                el menu y el mensaje final tambien se escriben
+      *                a PREGSPL.DAT con el byte de control de
+      *                impresora de siempre, para los casos en que esta
+      *                confirmacion tiene que quedar en papel.
+      *   09/08/2026 - se agrega modo simulacion: si se activa, el
+      *                programa sigue mostrando por pantalla cada paso
+      *                pero no graba nada en LEDGER, EXCEPCIONES ni en
+      *                la auditoria comun, para poder ensayar el gate
+      *                sin dejar constancia real.
+      *   09/08/2026 - el ACCEPT de SiOno deja de esperar sin limite:
+      *                si no hay respuesta dentro de WS-TIMEOUT-SIONO
+      *                se toma el valor por defecto (N, para quedar del
+      *                lado seguro) y queda asentado en la auditoria
+      *                comun que se uso el valor por defecto en vez de
+      *                una respuesta real del operador.
+      *   09/08/2026 - LEDGER y EXCEPCIONES pasaban por OPEN OUTPUT en
+      *                cada corrida, borrando la constancia de corridas
+      *                anteriores; pasan a abrirse con OPEN EXTEND (con
+      *                respaldo OPEN OUTPUT/CLOSE si el archivo todavia
+      *                no existe), igual que AUDITORI.DAT y RUTVERS.DAT,
+      *                para que el historial se acumule como se espera
+      *                de un registro de firmas.
+      *   09/08/2026 - se agrega archivo de parametros PREGPM.DAT (modo
+      *                cola de impresion y modo simulacion) para que
+      *                este gate tambien pueda correr desatendido desde
+      *                un driver como finDia, sin quedar esperando los
+      *                dos ACCEPT de modo que antes eran obligatorios.
+      *   09/08/2026 - programa deja de llamar a los subprogramas
+      *                trabajo1/2/3, que eran stubs que solo mostraban
+      *                un texto: ahora lanza el ejecutable real de cada
+      *                trabajo (tablas, rutinas, ifElse) con CALL
+      *                "SYSTEM", igual que menu.cbl y finDia.cbl, que ya
+      *                resolvieron el mismo problema de STOP RUN en un
+      *                programa standalone.
+      *   09/08/2026 - WS-RUTA se ensanchaba antes a PIC X(20) y el
+      *                camino "rechazado - checker no confirma" (32
+      *                caracteres) quedaba truncado a "rechazado -
+      *                checker" en LEDGER-REC; se ensancha a PIC X(35)
+      *                para que cubra el camino mas largo registrado.
+      *   09/08/2026 - el modo cola de impresion escribia a PREGSPL.DAT
+      *                aunque estuviera activo el modo simulacion;
+      *                ahora OPEN OUTPUT SPOOL-PREG y cada WRITE quedan
+      *                condicionados tambien a "not MODO-SIMULACION",
+      *                igual que LEDGER, EXCEPCIONES y la auditoria
+      *                comun.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. preguntas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPCIONES ASSIGN TO "PREGEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-EXCEPCIONES.
+           SELECT LEDGER ASSIGN TO "PREGLEDG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-LEDGER.
+           SELECT SPOOL-PREG ASSIGN TO "PREGSPL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARAMETROS ASSIGN TO "PREGPM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-PARAM.
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPCIONES.
+       01  EXCEPCIONES-REC         PIC X(60).
+       FD  LEDGER.
+       01  LEDGER-REC              PIC X(80).
+       FD  SPOOL-PREG.
+       01  SPOOL-PREG-REC.
+           05  SPP-CONTROL         PIC X(01).
+           05  SPP-TEXTO           PIC X(60).
+       FD  PARAMETROS.
+       01  PARAMETROS-REC.
+           05  PM-SPOOL            PIC X(01).
+           05  PM-SIMULACION       PIC X(01).
        WORKING-STORAGE SECTION.
        01  SiOno pic x.
+       01  WS-INTENTOS             PIC 9(02) VALUE 0.
+       01  WS-MAX-INTENTOS         PIC 9(02) VALUE 5.
+       01  WS-OPCION               PIC 9(01) VALUE 0.
+       01  WS-FECHA-LEDGER         PIC 9(06).
+       01  WS-RUTA                 PIC X(35).
+       01  WS-LINEA-LEDGER         PIC X(80) VALUE SPACES.
+       01  WS-OPERADOR1            PIC X(10).
+       01  WS-OPERADOR2            PIC X(10).
+       01  SiOno2                  PIC X(01).
+       01  WS-AUDIT-PROGRAMA       PIC X(15) VALUE "PREGUNTAS".
+       01  WS-AUDIT-CAMPO          PIC X(15).
+       01  WS-AUDIT-VALOR          PIC X(20).
+       01  WS-AUDIT-RESULTADO      PIC X(20).
+       01  WS-MODO-SPOOL           PIC X(01) VALUE "N".
+           88  MODO-SPOOL          VALUE "S".
+       01  WS-MODO-SIMULACION      PIC X(01) VALUE "N".
+           88  MODO-SIMULACION     VALUE "S".
+       01  WS-TIMEOUT-SIONO         PIC 9(05) VALUE 300.
+       01  WS-DEFAULT-SIONO         PIC X(01) VALUE "N".
+       01  WS-ESTADO-EXCEPCIONES   PIC X(02).
+       01  WS-ESTADO-LEDGER        PIC X(02).
+       01  WS-ESTADO-PARAM         PIC X(02).
+       01  WS-MODO-PARAM           PIC X(01) VALUE "N".
+           88  MODO-PARAM          VALUE "S".
+       01  WS-COMANDO              PIC X(40).
        PROCEDURE DIVISION.
-           pregunta.
+       MAIN-PROCEDURE.
+           OPEN EXTEND EXCEPCIONES.
+           if WS-ESTADO-EXCEPCIONES = "35"
+               OPEN OUTPUT EXCEPCIONES
+               CLOSE EXCEPCIONES
+               OPEN EXTEND EXCEPCIONES
+           end-if.
+           OPEN EXTEND LEDGER.
+           if WS-ESTADO-LEDGER = "35"
+               OPEN OUTPUT LEDGER
+               CLOSE LEDGER
+               OPEN EXTEND LEDGER
+           end-if.
+           PERFORM leerParametros.
+           if MODO-PARAM
+               move PM-SPOOL to WS-MODO-SPOOL
+               move PM-SIMULACION to WS-MODO-SIMULACION
+           else
+               display "enviar tambien a la cola de impresion? (S/N)"
+               ACCEPT WS-MODO-SPOOL
+               display "modo simulacion, no graba nada? (S/N)"
+               ACCEPT WS-MODO-SIMULACION
+           end-if.
+           if MODO-SIMULACION
+               display "MODO SIMULACION: no se graba LEDGER,"
+                   " EXCEPCIONES ni la auditoria"
+           end-if.
+           if MODO-SPOOL and not MODO-SIMULACION
+               OPEN OUTPUT SPOOL-PREG
+           end-if.
+           PERFORM pregunta.
+       leerParametros.
+           OPEN INPUT PARAMETROS.
+           if WS-ESTADO-PARAM = "00"
+               READ PARAMETROS
+                   AT END move "N" to PM-SPOOL
+                       move "N" to PM-SIMULACION
+                   NOT AT END
+                       set MODO-PARAM to true
+               END-READ
+               CLOSE PARAMETROS
+           end-if.
+       pregunta.
            PERFORM continuacion.
            if SiOno ="N" or SiOno = "n"
+               move "N - finaliza" to WS-RUTA
+               PERFORM registraLedger
                GO TO finPrograma.
            if SiOno ="S" or SiOno="s"
+               move "S - pendiente checker" to WS-RUTA
+               PERFORM registraLedger
+               PERFORM pedirMaker
+               PERFORM pedirChecker
+               if WS-OPERADOR2 = WS-OPERADOR1
+                   move "rechazado - mismo operador" to WS-RUTA
+                   PERFORM registraLedger
+                   GO TO finPrograma
+               end-if
+               if SiOno2 not = "S" and SiOno2 not = "s"
+                   move "rechazado - checker no confirma" to WS-RUTA
+                   PERFORM registraLedger
+                   GO TO finPrograma
+               end-if
+               move "aprobado maker-checker" to WS-RUTA
+               PERFORM registraLedger
                PERFORM programa
-           ELSE
-               display " por favor introduzca s/n".
-           finPrograma.
-               display"fin del programa"
-               STOP RUN.
-           programa.
-               display"se ejecuta el progrma".
-           continuacion.
-               display"ingrese s para ejecutar ,n para finalizar"
-               ACCEPT SiOno.
-
-
-       MAIN-PROCEDURE.
-
+               GO TO finPrograma
+           else
+               move "invalido - reintenta" to WS-RUTA
+               PERFORM registraLedger
+               display " por favor introduzca s/n"
+               add 1 to WS-INTENTOS
+               if WS-INTENTOS >= WS-MAX-INTENTOS
+                   GO TO escalar
+               end-if
+               GO TO pregunta
+           end-if.
+       registraLedger.
+           move spaces to WS-LINEA-LEDGER.
+           ACCEPT WS-FECHA-LEDGER FROM DATE.
+           STRING WS-FECHA-LEDGER   DELIMITED BY SIZE
+                  " SiOno="         DELIMITED BY SIZE
+                  SiOno             DELIMITED BY SIZE
+                  " camino="        DELIMITED BY SIZE
+                  WS-RUTA           DELIMITED BY SIZE
+                  INTO WS-LINEA-LEDGER.
+           if not MODO-SIMULACION
+               WRITE LEDGER-REC FROM WS-LINEA-LEDGER
+           end-if.
+       escalar.
+           display "se supero el limite de intentos, se escala".
+           if not MODO-SIMULACION
+               ACCEPT WS-FECHA-LEDGER FROM DATE
+               move spaces to EXCEPCIONES-REC
+               STRING WS-FECHA-LEDGER DELIMITED BY SIZE
+                      " PREGUNTAS: limite de intentos S/N superado"
+                          DELIMITED BY SIZE
+                      INTO EXCEPCIONES-REC
+               write EXCEPCIONES-REC
+           end-if.
+           GO TO finPrograma.
+       finPrograma.
+           display"fin del programa"
+           if MODO-SPOOL and not MODO-SIMULACION
+               move "1" to SPP-CONTROL
+               move "fin del programa" to SPP-TEXTO
+               WRITE SPOOL-PREG-REC
+               CLOSE SPOOL-PREG
+           end-if.
+           CLOSE EXCEPCIONES.
+           CLOSE LEDGER.
+           STOP RUN.
+       programa.
+           display "seleccione un trabajo:".
+           display "  1 - generar tablas de multiplicar".
+           display "  2 - revisar rutinas de proceso".
+           display "  3 - clasificar un numero".
+           display "ingrese opcion (1-3)".
+           if MODO-SPOOL and not MODO-SIMULACION
+               move "1" to SPP-CONTROL
+               move "seleccione un trabajo:" to SPP-TEXTO
+               WRITE SPOOL-PREG-REC
+               move " " to SPP-CONTROL
+               move "  1 - generar tablas de multiplicar" to SPP-TEXTO
+               WRITE SPOOL-PREG-REC
+               move "  2 - revisar rutinas de proceso" to SPP-TEXTO
+               WRITE SPOOL-PREG-REC
+               move "  3 - clasificar un numero" to SPP-TEXTO
+               WRITE SPOOL-PREG-REC
+           end-if.
+           ACCEPT WS-OPCION.
+           if WS-OPCION = 1
+               move "./tablas" to WS-COMANDO
+               CALL "SYSTEM" USING WS-COMANDO
+           else if WS-OPCION = 2
+               move "./rutinas" to WS-COMANDO
+               CALL "SYSTEM" USING WS-COMANDO
+           else if WS-OPCION = 3
+               move "./ifElse" to WS-COMANDO
+               CALL "SYSTEM" USING WS-COMANDO
+           else
+               display "opcion invalida, no se ejecuta ningun trabajo"
+           end-if.
+       continuacion.
+           display"ingrese s para ejecutar ,n para finalizar"
+           display "  (sin respuesta en el tiempo de espera se usa "
+               WS-DEFAULT-SIONO ")"
+           ACCEPT SiOno WITH TIME-OUT WS-TIMEOUT-SIONO
+               ON EXCEPTION
+                   move WS-DEFAULT-SIONO to SiOno
+                   display "no hubo respuesta a tiempo, se usa "
+                       "el valor por defecto " SiOno
+                   move "timeout-default" to WS-AUDIT-RESULTADO
+               NOT ON EXCEPTION
+                   move "leido" to WS-AUDIT-RESULTADO
+           END-ACCEPT.
+           move "SIONO" to WS-AUDIT-CAMPO.
+           move SiOno to WS-AUDIT-VALOR.
+           PERFORM registraAuditoria.
+       pedirMaker.
+           display "ingrese id de operador (maker)".
+           ACCEPT WS-OPERADOR1.
+           move "OPERADOR1" to WS-AUDIT-CAMPO.
+           move WS-OPERADOR1 to WS-AUDIT-VALOR.
+           move "maker" to WS-AUDIT-RESULTADO.
+           PERFORM registraAuditoria.
+       pedirChecker.
+           display "ingrese id de un segundo operador (checker)".
+           ACCEPT WS-OPERADOR2.
+           display "el checker confirma S/N".
+           ACCEPT SiOno2.
+           move "OPERADOR2" to WS-AUDIT-CAMPO.
+           move WS-OPERADOR2 to WS-AUDIT-VALOR.
+           move "checker" to WS-AUDIT-RESULTADO.
+           PERFORM registraAuditoria.
+       registraAuditoria.
+           if not MODO-SIMULACION
+               CALL "auditlog" USING WS-AUDIT-PROGRAMA WS-AUDIT-CAMPO
+                   WS-AUDIT-VALOR WS-AUDIT-RESULTADO
+           end-if.
 
        END PROGRAM preguntas.
