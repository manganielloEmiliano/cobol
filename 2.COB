@@ -2,12 +2,31 @@
       * Author: manganiello emiliano
       * Date:9/72022
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -x -o variablesYconstantes 2.COB
+      * Modification History:
+      *   09/08/2026 - hola/cien/alfan dejan de ser fijas por VALUE: si
+      *                existe el archivo indexado VCREF, se leen desde
+      *                ahi por codigo, para que un usuario de negocio
+      *                pueda actualizar una tarifa sin recompilar. Si
+      *                el archivo no esta, quedan los valores de
+      *                siempre como respaldo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. variablesYconstantes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL REFERENCIAS ASSIGN TO "VCREF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RF-CODIGO
+               FILE STATUS IS WS-ESTADO-REF.
        DATA DIVISION.
        FILE SECTION.
+       FD  REFERENCIAS.
+       01  REFERENCIA-REC.
+           05  RF-CODIGO           PIC X(10).
+           05  RF-VALOR            PIC X(10).
        WORKING-STORAGE SECTION.
       *    las variables van en esta seccion ,luego se las trabaja en la PROCEDURE
       *    el contenido del display puede considerarse una constante
@@ -18,14 +37,45 @@
          01 hola pic a(4) value "hola".
          01 cien pic 9(3) value 100.
          01 alfaN pic x(2) value "x1".
+         01 WS-ESTADO-REF pic x(02).
        PROCEDURE DIVISION.
       ***********************************************************
       *     un display es similar a un print de python se se�aliza con un asterisco
       *    el contenido del display puede considerarse una constante,pero se pueden mostrar variables e incluso combinaciones
+            PERFORM cargarConstantes.
             DISPLAY "soy una constante"
             display hola " juan carlos".
             display cien.
             display "son " cien " pesos".
             display alfan.
             STOP RUN.
+      *    si VCREF existe, pisa hola/cien/alfan con lo que encuentre
+      *    leido por clave; si no encuentra un codigo, deja el valor
+      *    que ya tenia (el de la clausula VALUE).
+       cargarConstantes.
+           OPEN INPUT REFERENCIAS.
+           if WS-ESTADO-REF = "00"
+               move "HOLA"       to RF-CODIGO
+               READ REFERENCIAS KEY IS RF-CODIGO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       move RF-VALOR(1:4) to hola
+               END-READ
+               move "CIEN"       to RF-CODIGO
+               READ REFERENCIAS KEY IS RF-CODIGO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       move RF-VALOR to cien
+               END-READ
+               move "ALFAN"      to RF-CODIGO
+               READ REFERENCIAS KEY IS RF-CODIGO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       move RF-VALOR(1:2) to alfan
+               END-READ
+               CLOSE REFERENCIAS
+           end-if.
        END PROGRAM variablesYconstantes.
