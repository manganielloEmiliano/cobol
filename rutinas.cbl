@@ -2,27 +2,193 @@
       * Author:
       * Date:
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -x -o rutinas rutinas.cbl rutina01.cbl
+      *            rutina02.cbl rutina03.cbl rutina04.cbl
+      *            (esta es una de las dos fuentes con PROGRAM-ID
+      *            rutinas - ver tambien "rutinas con perform.cob";
+      *            compilar una sola de las dos a la vez con el nombre
+      *            de salida "rutinas")
+      * Modification History:
+      *   09/08/2026 - rutina01/02/03/04 pasan a tener un limite de
+      *                salida explicito (PERFORM ... THRU ...-EXIT) en
+      *                vez de confiar en que el STOP RUN de rutina04
+      *                corte la caida al siguiente parrafo; se agrega
+      *                ademas un contador de profundidad que aborta si
+      *                el encadenamiento de PERFORM se repite mas de
+      *                la cuenta, para que una corrida desatendida no
+      *                quede girando en un ciclo no intencional.
+      *   09/08/2026 - el orden de ejecucion de rutina01-04 deja de
+      *                estar encadenado dentro de cada parrafo: ahora
+      *                se lee de un archivo de control (DISPATCH) con
+      *                un codigo de rutina por linea, para poder
+      *                agregar/reordenar/deshabilitar rutinas de una
+      *                corrida sin recompilar. Si el archivo no esta
+      *                presente se usa el orden de siempre (01,03,02,
+      *                04) como respaldo. El contador de profundidad
+      *                ahora cuenta rutinas despachadas en la corrida.
+      *   09/08/2026 - rutina01/02/03/04 dejan de tener la logica
+      *                inline: cada una pasa a hacer CALL al
+      *                subprograma rutinaNN correspondiente, para que
+      *                otros jobs puedan invocar una rutina suelta sin
+      *                traer esta cadena completa.
+      *   09/08/2026 - se deja RETURN-CODE con la ultima rutina que
+      *                termino bien (1-4) y se le suma 90 si alguna
+      *                rutina se salteo (codigo desconocido o guarda
+      *                de profundidad), para que el job que llama a
+      *                rutinas pueda decidir segun el resultado en vez
+      *                de ver siempre una salida limpia.
+      *   09/08/2026 - como existe otra fuente con el mismo PROGRAM-ID
+      *                "rutinas" (la variante con PERFORM encadenado),
+      *                cada corrida deja constancia en RUTVERS.DAT de
+      *                cual de las dos efectivamente se ejecuto, para
+      *                que el operador no tenga que adivinar por el
+      *                binario cual version esta instalada.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. rutinas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DISPATCH ASSIGN TO "RUTDISP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-DISPATCH.
+           SELECT CATALOGO ASSIGN TO "RUTVERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CATALOGO.
        DATA DIVISION.
        FILE SECTION.
+       FD  DISPATCH.
+       01  DISPATCH-REC             PIC X(08).
+       FD  CATALOGO.
+       01  CATALOGO-REC             PIC X(60).
        WORKING-STORAGE SECTION.
+       01  WS-ESTADO-CATALOGO       PIC X(02).
+       01  WS-FECHA-CATALOGO        PIC 9(06).
+       01  WS-HORA-CATALOGO         PIC 9(08).
+       01  WS-VARIANTE              PIC X(20) VALUE "DISPATCH-CALL".
+       01  WS-LINEA-CATALOGO        PIC X(60) VALUE SPACES.
+       01  WS-PROFUNDIDAD           PIC 9(03) VALUE 0.
+       01  WS-MAX-PROFUNDIDAD       PIC 9(03) VALUE 10.
+       01  WS-ESTADO-DISPATCH       PIC X(02).
+       01  WS-COD-RUTINA            PIC X(08).
+       01  WS-FIN-DISPATCH          PIC X(01) VALUE "N".
+           88 FIN-DISPATCH          VALUE "S".
+       01  WS-ULTIMA-RUTINA         PIC 9(02) VALUE 0.
+       01  WS-HUBO-SALTEO           PIC X(01) VALUE "N".
+           88 HUBO-SALTEO           VALUE "S".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM registraVersion THRU registraVersion-exit.
+           OPEN INPUT DISPATCH.
+           if WS-ESTADO-DISPATCH = "00"
+               PERFORM leerDispatch THRU leerDispatch-exit
+                   UNTIL FIN-DISPATCH
+               CLOSE DISPATCH
+           else
+               PERFORM cargarOrdenDefault THRU cargarOrdenDefault-exit
+           end-if.
+           MOVE WS-ULTIMA-RUTINA TO RETURN-CODE.
+           if HUBO-SALTEO
+               ADD 90 TO RETURN-CODE
+           end-if.
+           STOP RUN.
+       leerDispatch.
+           READ DISPATCH INTO WS-COD-RUTINA
+               AT END
+                   move "S" to WS-FIN-DISPATCH
+               NOT AT END
+                   PERFORM ejecutaCodigo THRU ejecutaCodigo-exit
+           END-READ.
+       leerDispatch-exit.
+           EXIT.
+       registraVersion.
+           ACCEPT WS-FECHA-CATALOGO FROM DATE.
+           ACCEPT WS-HORA-CATALOGO FROM TIME.
+           OPEN EXTEND CATALOGO.
+           if WS-ESTADO-CATALOGO = "35"
+               OPEN OUTPUT CATALOGO
+               CLOSE CATALOGO
+               OPEN EXTEND CATALOGO
+           end-if.
+           move spaces to WS-LINEA-CATALOGO.
+           STRING WS-FECHA-CATALOGO DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-HORA-CATALOGO  DELIMITED BY SIZE
+                  " variante="      DELIMITED BY SIZE
+                  WS-VARIANTE       DELIMITED BY SIZE
+                  INTO WS-LINEA-CATALOGO.
+           WRITE CATALOGO-REC FROM WS-LINEA-CATALOGO.
+           CLOSE CATALOGO.
+       registraVersion-exit.
+           EXIT.
+       cargarOrdenDefault.
+           move "RUTINA01" to WS-COD-RUTINA
+           PERFORM ejecutaCodigo THRU ejecutaCodigo-exit
+           move "RUTINA03" to WS-COD-RUTINA
+           PERFORM ejecutaCodigo THRU ejecutaCodigo-exit
+           move "RUTINA02" to WS-COD-RUTINA
+           PERFORM ejecutaCodigo THRU ejecutaCodigo-exit
+           move "RUTINA04" to WS-COD-RUTINA
+           PERFORM ejecutaCodigo THRU ejecutaCodigo-exit.
+       cargarOrdenDefault-exit.
+           EXIT.
+       ejecutaCodigo.
+           if WS-COD-RUTINA = "RUTINA01"
+               PERFORM rutina01 THRU rutina01-exit
+           else if WS-COD-RUTINA = "RUTINA02"
+               PERFORM rutina02 THRU rutina02-exit
+           else if WS-COD-RUTINA = "RUTINA03"
+               PERFORM rutina03 THRU rutina03-exit
+           else if WS-COD-RUTINA = "RUTINA04"
+               PERFORM rutina04 THRU rutina04-exit
+           else
+               display "rutinas: codigo desconocido " WS-COD-RUTINA
+               move "S" to WS-HUBO-SALTEO
+           end-if.
+       ejecutaCodigo-exit.
+           EXIT.
        rutina01.
-           display "soy la rutina 1"
-           PERFORM rutina03.
+           add 1 to WS-PROFUNDIDAD.
+           if WS-PROFUNDIDAD > WS-MAX-PROFUNDIDAD
+               display "rutinas: profundidad maxima excedida"
+               move "S" to WS-HUBO-SALTEO
+               GO TO rutina01-exit
+           end-if.
+           CALL "rutina01".
+           move 1 to WS-ULTIMA-RUTINA.
+       rutina01-exit.
+           EXIT.
        rutina02.
-           DISPLAY "soy la rutina 2"
-           perform rutina04.
+           add 1 to WS-PROFUNDIDAD.
+           if WS-PROFUNDIDAD > WS-MAX-PROFUNDIDAD
+               display "rutinas: profundidad maxima excedida"
+               move "S" to WS-HUBO-SALTEO
+               GO TO rutina02-exit
+           end-if.
+           CALL "rutina02".
+           move 2 to WS-ULTIMA-RUTINA.
+       rutina02-exit.
+           EXIT.
        rutina03.
-           DISPLAY "soy la rutina 3"
-           PERFORM rutina02.
+           add 1 to WS-PROFUNDIDAD.
+           if WS-PROFUNDIDAD > WS-MAX-PROFUNDIDAD
+               display "rutinas: profundidad maxima excedida"
+               move "S" to WS-HUBO-SALTEO
+               GO TO rutina03-exit
+           end-if.
+           CALL "rutina03".
+           move 3 to WS-ULTIMA-RUTINA.
+       rutina03-exit.
+           EXIT.
        rutina04.
-           display "soy la rutina 4 , fin del programa"
-
-
-            STOP RUN.
+           add 1 to WS-PROFUNDIDAD.
+           if WS-PROFUNDIDAD > WS-MAX-PROFUNDIDAD
+               display "rutinas: profundidad maxima excedida"
+               move "S" to WS-HUBO-SALTEO
+               GO TO rutina04-exit
+           end-if.
+           CALL "rutina04".
+           move 4 to WS-ULTIMA-RUTINA.
+       rutina04-exit.
+           EXIT.
        END PROGRAM rutinas.
