@@ -2,23 +2,107 @@
       * Author:manganiello
       * Date:7/7/2022
       * Purpose:aprender
-      * Tectonics: cobc
+      * Tectonics: cobc -x -o prueba1 1.cob editlib.cbl
+      * Modification History:
+      *   09/08/2026 - prueba1 es lo primero que corre un ingresante;
+      *                ahora pide el legajo del aprendiz y deja
+      *                constancia en un archivo de capacitacion
+      *                (CAPACIT.DAT) de cada linea mostrada, con fecha
+      *                y hora, para tener registro de quien paso por
+      *                el recorrido basico.
+      *   09/08/2026 - CAPACITACION pasaba por OPEN OUTPUT en cada
+      *                corrida, borrando el recorrido de aprendices
+      *                anteriores; pasa a abrirse con OPEN EXTEND (con
+      *                respaldo OPEN OUTPUT/CLOSE si el archivo todavia
+      *                no existe), igual que AUDITORI.DAT, para que el
+      *                registro se acumule corrida tras corrida.
+      *   09/08/2026 - el legajo se aceptaba sin ninguna validacion;
+      *                ahora se valida con la rutina alfaValida de
+      *                editlib (solo letras, no en blanco) y se vuelve
+      *                a pedir si no pasa el chequeo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prueba1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPACITACION ASSIGN TO "CAPACIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CAPACITACION.
        DATA DIVISION.
        FILE SECTION.
+       FD  CAPACITACION.
+       01  CAPACITACION-REC        PIC X(80).
        WORKING-STORAGE SECTION.
        01  aprendiendo pic a(30).
        01  titulo pic a(30) value " con programacion facil".
        01  numero pic 9 value 9.
+       01  WS-LEGAJO               PIC X(10).
+       01  WS-FECHA-HORA           PIC 9(06).
+       01  WS-HORA                 PIC 9(08).
+       01  WS-LINEA-LOG            PIC X(80) VALUE SPACES.
+       01  WS-ESTADO-CAPACITACION  PIC X(02).
+       01  WS-EDITLIB-ALFA         PIC X(30).
+       01  WS-EDITLIB-VALIDO       PIC X(01).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN EXTEND CAPACITACION.
+            if WS-ESTADO-CAPACITACION = "35"
+                OPEN OUTPUT CAPACITACION
+                CLOSE CAPACITACION
+                OPEN EXTEND CAPACITACION
+            end-if.
+            DISPLAY "bienvenido al recorrido basico de capacitacion".
+            DISPLAY "ingrese su legajo de aprendiz".
+            PERFORM pedirLegajo.
+            PERFORM registraCapacitacion.
             DISPLAY "hola mundo".
+            PERFORM registraTranscripcion.
             move "estoy aprendiendo lo basico" to aprendiendo.
             display aprendiendo.
+            PERFORM registraTranscripcion.
             DISPLAY "¿con que?"
             titulo.
+            PERFORM registraTranscripcion.
             display "aca puse un numero para probar" numero.
+            PERFORM registraTranscripcion.
+            DISPLAY "fin del recorrido basico, gracias " WS-LEGAJO.
+            move "RECORRIDO BASICO COMPLETADO" to WS-LINEA-LOG.
+            PERFORM registraLinea.
+            CLOSE CAPACITACION.
             STOP RUN.
+       pedirLegajo.
+           move "N" to WS-EDITLIB-VALIDO.
+           PERFORM leerLegajo UNTIL WS-EDITLIB-VALIDO = "S".
+       leerLegajo.
+           ACCEPT WS-LEGAJO.
+           move WS-LEGAJO to WS-EDITLIB-ALFA.
+           CALL "alfaValida" USING WS-EDITLIB-ALFA WS-EDITLIB-VALIDO.
+           if WS-EDITLIB-VALIDO not = "S"
+               DISPLAY "legajo invalido: debe contener solo letras y"
+                   " no puede estar en blanco, ingrese de nuevo"
+           end-if.
+       registraCapacitacion.
+           ACCEPT WS-FECHA-HORA FROM DATE.
+           ACCEPT WS-HORA FROM TIME.
+           move spaces to WS-LINEA-LOG.
+           STRING WS-FECHA-HORA       DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-HORA             DELIMITED BY SIZE
+                  " legajo="          DELIMITED BY SIZE
+                  WS-LEGAJO           DELIMITED BY SIZE
+                  " inicia recorrido basico" DELIMITED BY SIZE
+                  INTO WS-LINEA-LOG.
+           PERFORM registraLinea.
+       registraTranscripcion.
+           ACCEPT WS-HORA FROM TIME.
+           move spaces to WS-LINEA-LOG.
+           STRING WS-HORA              DELIMITED BY SIZE
+                  " legajo="           DELIMITED BY SIZE
+                  WS-LEGAJO            DELIMITED BY SIZE
+                  " - pantalla mostrada" DELIMITED BY SIZE
+                  INTO WS-LINEA-LOG.
+           PERFORM registraLinea.
+       registraLinea.
+           WRITE CAPACITACION-REC FROM WS-LINEA-LOG.
        END PROGRAM prueba1.
