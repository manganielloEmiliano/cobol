@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: registro de auditoria compartido por todo el taller -
+      *          cada programa (tablas, preguntas, ifElse, rutinas) lo
+      *          invoca en cada punto de decision basado en un ACCEPT,
+      *          para tener en un solo lugar que paso durante las
+      *          corridas del dia en vez de lo que paso por pantalla.
+      * Tectonics: subprograma, no se compila solo; se incluye en la
+      *            linea de compilacion del programa que lo llama
+      *            (tablas, preguntas, ifElse, rutinas - ver el
+      *            Tectonics de cada uno)
+      * Modification History:
+      *   09/08/2026 - se ensancha el renglon a X(120): con X(100) el
+      *                resultado quedaba cortado a 4 posiciones, lo que
+      *                hacia inservible el campo para cualquier reporte
+      *                que necesite distinguir "aceptado" de "invalido".
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. auditlog.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA ASSIGN TO "AUDITORI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-AUDITORIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA.
+       01  AUDITORIA-REC           PIC X(120).
+       WORKING-STORAGE SECTION.
+       01  WS-ESTADO-AUDITORIA     PIC X(02).
+       01  WS-FECHA-AUDIT          PIC 9(06).
+       01  WS-HORA-AUDIT           PIC 9(08).
+       01  WS-LINEA-AUDIT          PIC X(120) VALUE SPACES.
+       LINKAGE SECTION.
+       01  LK-AUDIT-PROGRAMA       PIC X(15).
+       01  LK-AUDIT-CAMPO          PIC X(15).
+       01  LK-AUDIT-VALOR          PIC X(20).
+       01  LK-AUDIT-RESULTADO      PIC X(20).
+       PROCEDURE DIVISION USING LK-AUDIT-PROGRAMA LK-AUDIT-CAMPO
+               LK-AUDIT-VALOR LK-AUDIT-RESULTADO.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-AUDIT FROM DATE.
+           ACCEPT WS-HORA-AUDIT FROM TIME.
+           OPEN EXTEND AUDITORIA.
+           if WS-ESTADO-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA
+               CLOSE AUDITORIA
+               OPEN EXTEND AUDITORIA
+           end-if.
+           move spaces to WS-LINEA-AUDIT.
+           STRING WS-FECHA-AUDIT      DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  WS-HORA-AUDIT       DELIMITED BY SIZE
+                  " prog="            DELIMITED BY SIZE
+                  LK-AUDIT-PROGRAMA   DELIMITED BY SIZE
+                  " campo="           DELIMITED BY SIZE
+                  LK-AUDIT-CAMPO      DELIMITED BY SIZE
+                  " valor="           DELIMITED BY SIZE
+                  LK-AUDIT-VALOR      DELIMITED BY SIZE
+                  " resultado="       DELIMITED BY SIZE
+                  LK-AUDIT-RESULTADO  DELIMITED BY SIZE
+                  INTO WS-LINEA-AUDIT.
+           WRITE AUDITORIA-REC FROM WS-LINEA-AUDIT.
+           CLOSE AUDITORIA.
+           GOBACK.
+       END PROGRAM auditlog.
