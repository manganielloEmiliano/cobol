@@ -2,24 +2,235 @@
       * Author:
       * Date:
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -x -o rutinas "rutinas con perform.cob"
+      *            rutina01.cbl rutina02.cbl rutina03.cbl rutina04.cbl
+      *            auditlog.cbl editlib.cbl
+      *            (esta es una de las dos fuentes con PROGRAM-ID
+      *            rutinas - ver tambien rutinas.cbl; compilar una
+      *            sola de las dos a la vez con el nombre de salida
+      *            "rutinas")
+      * Modification History:
+      *   09/08/2026 - rutina03 no se ejecutaba nunca (ningun PERFORM
+      *                la alcanzaba). Se agrega una bandera que
+      *                habilita su ejecucion desde rutina01, y un log
+      *                de rutinas que registra cual de rutina01-04
+      *                efectivamente se disparo en la corrida.
+      *   09/08/2026 - rutina01/02/03/04 dejan de encadenarse entre si:
+      *                el orden de ejecucion ahora lo da un archivo de
+      *                control (DISPATCH) con un codigo de rutina por
+      *                linea, leido al inicio, para poder agregar o
+      *                reordenar rutinas sin recompilar. Si el archivo
+      *                no esta presente se usa el orden de siempre
+      *                (01, 03 si esta habilitada, 02, 04) como
+      *                respaldo.
+      *   09/08/2026 - rutina01/02/03/04 dejan de tener la logica
+      *                inline: cada una pasa a hacer CALL al
+      *                subprograma rutinaNN correspondiente, para que
+      *                otros jobs puedan invocar una rutina suelta sin
+      *                traer esta cadena completa.
+      *   09/08/2026 - se deja RETURN-CODE con la ultima rutina que
+      *                termino bien (1-4) y se le suma 90 si alguna
+      *                rutina se salteo (rutina03 deshabilitada o
+      *                codigo desconocido en el dispatch), para que el
+      *                job que llama a rutinas pueda decidir segun el
+      *                resultado en vez de ver siempre una salida
+      *                limpia.
+      *   09/08/2026 - el ACCEPT de habilitacion de rutina03 queda
+      *                asentado en la auditoria comun del taller
+      *                (auditlog / AUDITORI.DAT).
+      *   09/08/2026 - como existe otra fuente con el mismo PROGRAM-ID
+      *                "rutinas" (la variante con dispatch externo y
+      *                sin log propio), cada corrida deja constancia
+      *                en RUTVERS.DAT de cual de las dos efectivamente
+      *                se ejecuto, para que el operador no tenga que
+      *                adivinar por el binario cual version esta
+      *                instalada.
+      *   09/08/2026 - el ACCEPT de habilitacion de rutina03 se hacia
+      *                siempre, aun cuando RUTDISP.DAT esta presente y
+      *                la corrida es desatendida (driven por el
+      *                control file, no por este flag); ahora solo se
+      *                pregunta cuando no hay RUTDISP.DAT, y con
+      *                RUTDISP.DAT se deja asentado en la auditoria
+      *                comun que el valor quedo en su default sin
+      *                intervencion del operador.
+      *   09/08/2026 - RUTLOG.DAT pasaba por OPEN OUTPUT en cada
+      *                corrida, por lo que solo se veia el log de la
+      *                ultima ejecucion; pasa a abrirse con OPEN EXTEND
+      *                (con respaldo OPEN OUTPUT/CLOSE si todavia no
+      *                existe), igual que RUTVERS.DAT en
+      *                registraVersion, para que el log de rutinas se
+      *                acumule corrida tras corrida como corresponde a
+      *                un registro de ejecucion.
+      *   09/08/2026 - el codigo de rutina que llega desde RUTDISP.DAT
+      *                solo se chequeaba contra la cadena de IF de
+      *                ejecutaCodigo; ahora se valida primero contra la
+      *                tabla de codigos conocidos con la rutina
+      *                codigoValido de editlib, para que un codigo mal
+      *                tipeado en el archivo de control se reporte
+      *                igual que antes sin depender de que la cadena de
+      *                IF quede siempre sincronizada con la tabla.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. rutinas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-RUTINAS ASSIGN TO "RUTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-LOG-RUTINAS.
+           SELECT OPTIONAL DISPATCH ASSIGN TO "RUTDISP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-DISPATCH.
+           SELECT CATALOGO ASSIGN TO "RUTVERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CATALOGO.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-RUTINAS.
+       01  LOG-RUTINAS-REC          PIC X(30).
+       FD  DISPATCH.
+       01  DISPATCH-REC             PIC X(08).
+       FD  CATALOGO.
+       01  CATALOGO-REC             PIC X(60).
        WORKING-STORAGE SECTION.
+       01  WS-ESTADO-CATALOGO       PIC X(02).
+       01  WS-ESTADO-LOG-RUTINAS    PIC X(02).
+       01  WS-FECHA-CATALOGO        PIC 9(06).
+       01  WS-HORA-CATALOGO         PIC 9(08).
+       01  WS-VARIANTE              PIC X(20) VALUE "PERFORM-LOG".
+       01  WS-LINEA-CATALOGO        PIC X(60) VALUE SPACES.
+       01  WS-EJEC-RUTINA03         PIC X(01) VALUE "S".
+           88 EJECUTAR-RUTINA03     VALUE "S" "s".
+       01  WS-RUTINA-ACTUAL         PIC X(30).
+       01  WS-ESTADO-DISPATCH       PIC X(02).
+       01  WS-COD-RUTINA            PIC X(08).
+       01  WS-FIN-DISPATCH          PIC X(01) VALUE "N".
+           88 FIN-DISPATCH          VALUE "S".
+       01  WS-ULTIMA-RUTINA         PIC 9(02) VALUE 0.
+       01  WS-HUBO-SALTEO           PIC X(01) VALUE "N".
+           88 HUBO-SALTEO           VALUE "S".
+       01  WS-AUDIT-PROGRAMA        PIC X(15) VALUE "RUTINAS".
+       01  WS-AUDIT-CAMPO           PIC X(15) VALUE "EJECRUTINA03".
+       01  WS-AUDIT-VALOR           PIC X(20).
+       01  WS-AUDIT-RESULTADO       PIC X(20) VALUE "leido".
+       01  WS-CODIGOS-RUTINA.
+           05  WS-COD-RUTINA-ITEM   OCCURS 20 TIMES PIC X(10).
+       01  WS-CANT-CODIGOS-RUTINA   PIC 9(02) VALUE 4.
+       01  WS-COD-RUTINA-CHK        PIC X(10).
+       01  WS-EDITLIB-VALIDO        PIC X(01).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM inicializaCodigos.
+           PERFORM registraVersion.
+           OPEN EXTEND LOG-RUTINAS.
+           if WS-ESTADO-LOG-RUTINAS = "35"
+               OPEN OUTPUT LOG-RUTINAS
+               CLOSE LOG-RUTINAS
+               OPEN EXTEND LOG-RUTINAS
+           end-if.
+           OPEN INPUT DISPATCH.
+           if WS-ESTADO-DISPATCH = "00"
+               move "default-desatendido" to WS-AUDIT-RESULTADO
+           else
+               display "ejecutar rutina 3? (S/N)"
+               ACCEPT WS-EJEC-RUTINA03
+               move "leido" to WS-AUDIT-RESULTADO
+           end-if.
+           move WS-EJEC-RUTINA03 to WS-AUDIT-VALOR.
+           CALL "auditlog" USING WS-AUDIT-PROGRAMA WS-AUDIT-CAMPO
+               WS-AUDIT-VALOR WS-AUDIT-RESULTADO.
+           if WS-ESTADO-DISPATCH = "00"
+               PERFORM leerDispatch UNTIL FIN-DISPATCH
+               CLOSE DISPATCH
+           else
+               PERFORM cargarOrdenDefault
+           end-if.
+           CLOSE LOG-RUTINAS.
+           MOVE WS-ULTIMA-RUTINA TO RETURN-CODE.
+           if HUBO-SALTEO
+               ADD 90 TO RETURN-CODE
+           end-if.
+           STOP RUN.
+       leerDispatch.
+           READ DISPATCH INTO WS-COD-RUTINA
+               AT END
+                   move "S" to WS-FIN-DISPATCH
+               NOT AT END
+                   PERFORM ejecutaCodigo
+           END-READ.
+       cargarOrdenDefault.
+           move "RUTINA01" to WS-COD-RUTINA
+           PERFORM ejecutaCodigo
+           if EJECUTAR-RUTINA03
+               move "RUTINA03" to WS-COD-RUTINA
+               PERFORM ejecutaCodigo
+           else
+               move "S" to WS-HUBO-SALTEO
+           end-if
+           move "RUTINA02" to WS-COD-RUTINA
+           PERFORM ejecutaCodigo
+           move "RUTINA04" to WS-COD-RUTINA
+           PERFORM ejecutaCodigo.
+       ejecutaCodigo.
+           move WS-COD-RUTINA to WS-COD-RUTINA-CHK.
+           CALL "codigoValido" USING WS-COD-RUTINA-CHK
+               WS-CODIGOS-RUTINA WS-CANT-CODIGOS-RUTINA
+               WS-EDITLIB-VALIDO.
+           if WS-EDITLIB-VALIDO not = "S"
+               display "rutinas: codigo desconocido " WS-COD-RUTINA
+               move "S" to WS-HUBO-SALTEO
+           else if WS-COD-RUTINA = "RUTINA01"
+               PERFORM rutina01
+           else if WS-COD-RUTINA = "RUTINA02"
+               PERFORM rutina02
+           else if WS-COD-RUTINA = "RUTINA03"
+               PERFORM rutina03
+           else if WS-COD-RUTINA = "RUTINA04"
+               PERFORM rutina04
+           end-if.
+       inicializaCodigos.
+           move "RUTINA01" to WS-COD-RUTINA-ITEM (1).
+           move "RUTINA02" to WS-COD-RUTINA-ITEM (2).
+           move "RUTINA03" to WS-COD-RUTINA-ITEM (3).
+           move "RUTINA04" to WS-COD-RUTINA-ITEM (4).
        rutina01 .
-           display "soy la rutina 1.".
-           PERFORM rutina02 .
+           move "RUTINA01 EJECUTADA" to WS-RUTINA-ACTUAL.
+           PERFORM registraLog.
+           CALL "rutina01".
+           move 1 to WS-ULTIMA-RUTINA.
        rutina02 .
-           display "soy la rutina 2.".
-           PERFORM rutina04 .
+           move "RUTINA02 EJECUTADA" to WS-RUTINA-ACTUAL.
+           PERFORM registraLog.
+           CALL "rutina02".
+           move 2 to WS-ULTIMA-RUTINA.
        rutina03 .
-           DISPLAY "soy la rutina 3".
+           move "RUTINA03 EJECUTADA" to WS-RUTINA-ACTUAL.
+           PERFORM registraLog.
+           CALL "rutina03".
+           move 3 to WS-ULTIMA-RUTINA.
        RUTINA04 .
-           display "soy la rutina 4".
-            STOP RUN .
+           move "RUTINA04 EJECUTADA" to WS-RUTINA-ACTUAL.
+           PERFORM registraLog.
+           CALL "rutina04".
+           move 4 to WS-ULTIMA-RUTINA.
+       registraLog.
+           WRITE LOG-RUTINAS-REC FROM WS-RUTINA-ACTUAL.
+       registraVersion.
+           ACCEPT WS-FECHA-CATALOGO FROM DATE.
+           ACCEPT WS-HORA-CATALOGO FROM TIME.
+           OPEN EXTEND CATALOGO.
+           if WS-ESTADO-CATALOGO = "35"
+               OPEN OUTPUT CATALOGO
+               CLOSE CATALOGO
+               OPEN EXTEND CATALOGO
+           end-if.
+           move spaces to WS-LINEA-CATALOGO.
+           STRING WS-FECHA-CATALOGO DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-HORA-CATALOGO  DELIMITED BY SIZE
+                  " variante="      DELIMITED BY SIZE
+                  WS-VARIANTE       DELIMITED BY SIZE
+                  INTO WS-LINEA-CATALOGO.
+           WRITE CATALOGO-REC FROM WS-LINEA-CATALOGO.
+           CLOSE CATALOGO.
        END PROGRAM rutinas.
