@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: driver de fin de dia - ejecuta tablas, preguntas y
+      *          rutinas en secuencia fija, dejando en una sola
+      *          bitacora (EODRUN.DAT) el estado de finalizacion de
+      *          cada uno, para que la ventana de un turno sea
+      *          "correr el driver" en vez de acordarse de lanzar
+      *          cuatro cosas por separado.
+      * Tectonics: cobc -x -o findia finDia.cbl
+      *            (tablas, preguntas y rutinas deben estar compilados
+      *            de antemano con esos nombres de salida antes de
+      *            correr este driver - ver el Tectonics de cada uno)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. findia.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BITACORA ASSIGN TO "EODRUN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BITACORA.
+       01  BITACORA-REC            PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-EOD             PIC 9(06).
+       01  WS-HORA-EOD              PIC 9(08).
+       01  WS-RC-EOD                PIC S9(09).
+       01  WS-PROGRAMA-EOD          PIC X(15).
+       01  WS-COMANDO-EOD           PIC X(40).
+       01  WS-LINEA-EOD             PIC X(60) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT BITACORA.
+           move "TABLAS" to WS-PROGRAMA-EOD.
+           move "./tablas" to WS-COMANDO-EOD.
+           PERFORM ejecutarPaso.
+           move "PREGUNTAS" to WS-PROGRAMA-EOD.
+           move "./preguntas" to WS-COMANDO-EOD.
+           PERFORM ejecutarPaso.
+           move "RUTINAS" to WS-PROGRAMA-EOD.
+           move "./rutinas" to WS-COMANDO-EOD.
+           PERFORM ejecutarPaso.
+           CLOSE BITACORA.
+           STOP RUN.
+       ejecutarPaso.
+           CALL "SYSTEM" USING WS-COMANDO-EOD.
+           move RETURN-CODE to WS-RC-EOD.
+           PERFORM registraEstado.
+       registraEstado.
+           ACCEPT WS-FECHA-EOD FROM DATE.
+           ACCEPT WS-HORA-EOD FROM TIME.
+           move spaces to WS-LINEA-EOD.
+           STRING WS-FECHA-EOD     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-HORA-EOD      DELIMITED BY SIZE
+                  " paso="         DELIMITED BY SIZE
+                  WS-PROGRAMA-EOD  DELIMITED BY SIZE
+                  " return-code="  DELIMITED BY SIZE
+                  WS-RC-EOD        DELIMITED BY SIZE
+                  INTO WS-LINEA-EOD.
+           WRITE BITACORA-REC FROM WS-LINEA-EOD.
+       END PROGRAM findia.
