@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author:
+      * Date: 09/08/2026
+      * Purpose: rutina02 como subprograma independiente, para que
+      *          otros jobs del taller puedan invocarla sin traer
+      *          toda la cadena de rutinas.
+      * Tectonics: subprograma, no se compila solo; se incluye en la
+      *            linea de compilacion de rutinas.cbl o de
+      *            "rutinas con perform.cob" (ver el Tectonics de cada
+      *            uno)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutina02.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           display "soy la rutina 2".
+           GOBACK.
+       END PROGRAM rutina02.
